@@ -0,0 +1,11 @@
+      *****************************************************************
+      * Copybook..: FD_GRUPTT
+      * Autor.....: Marco Antônio Machado Junior.
+      * Data......: 09/08/2026.
+      * Propósito.: Layout do registro de grupos/categorias de
+      *             contatos (GRUPCNTT.DAT). Usado por GRUPCNTT e
+      *             pela validação de grupo em CADCONTT/ALTCONTT.
+      *****************************************************************
+       01  REG-GRUPO.
+           03 GRP-CD-GRUPO       PIC 9(03).
+           03 GRP-NM-GRUPO       PIC X(20).
