@@ -0,0 +1,113 @@
+      *********************************************************
+      * Autor: Marco Antônio Machado Junior.
+      * Data: 09/08/2026.
+      * Propósito: Gerar uma cópia de segurança diária de
+      *            CONTATOS.DAT, para uso antes do início do
+      *            expediente, gravando todos os contatos (ativos
+      *            e inativos) em um arquivo texto com a data do
+      *            dia no nome, de forma que a base possa ser
+      *            reconstruída a partir do backup da véspera caso
+      *            o arquivo do dia seja danificado.
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BKPCONTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT CONTATOS ASSIGN TO
+                'C:\cobol\CONTATOS.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-CONTATO
+                ALTERNATE RECORD KEY IS NM-CONTATO
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FS.
+
+                SELECT ARQBKP ASSIGN TO WS-NOME-ARQ
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-BKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD ARQBKP.
+       01 REG-BKP            PIC X(153).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-FS             PIC 99.
+          88 FS-OK          VALUE 0.
+       77 WS-FS-MSG         PIC X(40).
+       77 WS-FS-BKP         PIC 99.
+          88 FS-BKP-OK      VALUE 0.
+       77 WS-EOF            PIC X.
+          88 EOF-OK         VALUE 'S' FALSE 'N'.
+       77 WS-CONT           PIC 9(06) VALUE ZEROS.
+       77 WS-DATA-BKP       PIC 9(08) VALUE ZEROS.
+       77 WS-NOME-ARQ       PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY '***** BACKUP DIARIO DE CONTATOS *****'
+            PERFORM P100-ABRIR-ARQUIVOS
+            IF FS-OK AND FS-BKP-OK
+               SET EOF-OK TO FALSE
+               PERFORM P300-PROCESSAR UNTIL EOF-OK
+            END-IF
+            PERFORM P900-FIM
+            .
+
+       P100-ABRIR-ARQUIVOS.
+       SET FS-OK TO TRUE.
+       SET FS-BKP-OK TO TRUE.
+
+       ACCEPT WS-DATA-BKP FROM DATE YYYYMMDD
+       STRING 'C:\cobol\CONTATOS.' DELIMITED BY SIZE
+              WS-DATA-BKP          DELIMITED BY SIZE
+              '.BKP'               DELIMITED BY SIZE
+         INTO WS-NOME-ARQ
+       END-STRING
+
+       OPEN INPUT CONTATOS
+       IF NOT FS-OK
+          DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+          CALL 'FSMSGTT' USING WS-FS WS-FS-MSG
+          DISPLAY WS-FS-MSG
+       END-IF
+
+       OPEN OUTPUT ARQBKP
+       IF NOT FS-BKP-OK
+          DISPLAY 'ERRO AO ABRIR O ARQUIVO DE BACKUP'
+       END-IF
+       .
+
+       P300-PROCESSAR.
+       READ CONTATOS
+            AT END
+               SET EOF-OK TO TRUE
+            NOT AT END
+               ADD 1 TO WS-CONT
+               MOVE REG-CONTATOS TO REG-BKP
+               WRITE REG-BKP
+       END-READ
+       .
+
+       P900-FIM.
+       IF FS-OK
+          CLOSE CONTATOS
+       END-IF
+       IF FS-BKP-OK
+          CLOSE ARQBKP
+          DISPLAY 'BACKUP CONCLUIDO: ' WS-CONT ' CONTATO(S) EM '
+                  WS-NOME-ARQ
+       END-IF
+
+       STOP RUN.
+       END PROGRAM BKPCONTT.
