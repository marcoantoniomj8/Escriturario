@@ -2,10 +2,56 @@
       * Autor: Marco Antônio Machado Junior.
       * Data: 08/11/2023.
       * Propósito: Transformar programa em módulo (ALTCONTT)
+      *
+      * Histórico de alterações
+      * 09/08/2026 MAMJ - Alteração passa a permitir atualizar
+      *                   também telefone, e-mail e endereço.
+      * 09/08/2026 MAMJ - PROGRAM-ID renomeado para ALTCONTT, para
+      *                   ficar de acordo com a chamada do MENUCNTT.
+      * 09/08/2026 MAMJ - Mensagens de FILE STATUS passam a ser
+      *                   traduzidas pelo módulo comum FSMSGTT.
+      * 09/08/2026 MAMJ - Toda alteração passa a gerar uma linha no
+      *                   log de movimentação (GRAVLOGTT).
+      * 09/08/2026 MAMJ - Alteração passa a permitir atualizar o grupo
+      *                   do contato, validado contra o cadastro de
+      *                   grupos (GRUPCNTT.DAT).
+      * 09/08/2026 MAMJ - Alteração passa a exigir um nome não em
+      *                   branco, repetindo a pergunta até ser
+      *                   informado.
+      * 09/08/2026 MAMJ - Passa a validar que o número de
+      *                   identificação informado é numérico antes
+      *                   de usá-lo como chave de leitura.
+      * 09/08/2026 MAMJ - Tela de confirmação passa a exibir o
+      *                   registro completo, não só o nome, antes
+      *                   de gravar a alteração.
+      * 09/08/2026 MAMJ - Antes de gravar, revalida que o registro
+      *                   não foi alterado por outra sessão desde a
+      *                   leitura original, evitando que uma
+      *                   alteração sobrescreva em silêncio uma
+      *                   mudança concorrente.
+      * 09/08/2026 MAMJ - Alteração passa a gravar automaticamente a
+      *                   data e o usuário (do sistema operacional)
+      *                   da última alteração do contato.
+      * 09/08/2026 MAMJ - Telefone e e-mail passam a ser validados
+      *                   (telefone somente com dígitos, e-mail com
+      *                   @ e domínio) antes de aceitos.
+      * 09/08/2026 MAMJ - Alteração passa a permitir atualizar a data
+      *                   de nascimento do contato, para o lembrete
+      *                   de aniversários.
+      * 09/08/2026 MAMJ - Corrigido campo de entrada do id para
+      *                   numérico (PIC 9), pois um alfanumérico
+      *                   preenchido pelo ACCEPT com espaços à
+      *                   direita falhava em IS NUMERIC mesmo para
+      *                   um id válido não preenchido com zeros à
+      *                   esquerda.
+      * 09/08/2026 MAMJ - Validação da data de nascimento passa a
+      *                   considerar a quantidade de dias de cada
+      *                   mês, rejeitando datas impossíveis como
+      *                   30 de fevereiro.
       *********************************************************
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. MODALTTT.
+       PROGRAM-ID. ALTCONTT.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -13,38 +59,84 @@
             DECIMAL-POINT IS COMMA.
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-                SELECT CONTATOS ASSIGN TO 
+                SELECT CONTATOS ASSIGN TO
                 'C:\cobol\CONTATOS.DAT'
-                ORGANIZATION IS INDEXED.
-                ACCESS MODE IS RANDOM.
-                RECORD KEY IS ID-CONTATO.
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-CONTATO
+                ALTERNATE RECORD KEY IS NM-CONTATO
+                    WITH DUPLICATES
                 FILE STATUS IS WS-FS.
 
+                SELECT GRUPOS ASSIGN TO
+                'C:\cobol\GRUPCNTT.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS GRP-CD-GRUPO
+                FILE STATUS IS WS-FS-GRP.
+
        DATA DIVISION.
        FILE SECTION.
        FD CONTATOS.
-          COPY FD_CONTT. 
+          COPY FD_CONTT.
+
+       FD GRUPOS.
+          COPY FD_GRUPTT.
 
        WORKING-STORAGE SECTION.
 
-       01 REGISTRO         PIC X(22) VALUE SPACES.
-       01 FILLER REDEFINES REGISTRO
-          03 WS-ID-CONTATO PIC 9(02).
+       01 WS-REGISTRO      PIC X(153) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO PIC 9(06).
           03 WS-NM-CONTATO PIC X(20).
+          03 WS-TELEFONE   PIC X(15).
+          03 WS-EMAIL      PIC X(40).
+          03 WS-ENDERECO   PIC X(40).
+          03 WS-CD-GRUPO   PIC 9(03).
+          03 WS-ST-CONTATO PIC X(01).
+          03 WS-DT-ULT-ALTERACAO PIC 9(08).
+          03 WS-US-ULT-ALTERACAO PIC X(12).
+          03 WS-DT-NASCIMENTO PIC 9(08).
        77 WS-FS            PIC 99.
           88 FS-OK         VALUE 0.
+       77 WS-FS-MSG        PIC X(40).
        77 WS-EOF           PIC X.
           88 EOF-OK        VALUE 'S' FALSE 'N'.
        77 WS-EXIT          PIC X.
           88 EXIT-OK       VALUE 'F' FALSE 'N'.
        77 WS-CONFIRM       PIC X VALUE SPACES.
+       77 WS-FS-GRP        PIC 99.
+          88 FS-GRP-OK     VALUE 0.
+       77 WS-GRUPO-INVAL   PIC X VALUE 'N'.
+          88 GRUPO-INVALIDO VALUE 'S' FALSE 'N'.
+       77 WS-ID-ENTRADA    PIC 9(06) VALUE ZEROS.
+       77 WS-ID-VALIDO     PIC X VALUE 'N'.
+          88 ID-VALIDO-OK  VALUE 'S' FALSE 'N'.
+       01 WS-REGISTRO-NOVO  PIC X(153) VALUE SPACES.
+       01 WS-REGISTRO-ATUAL PIC X(153) VALUE SPACES.
+       77 WS-CONFLITO      PIC X VALUE 'N'.
+          88 CONFLITO-OK   VALUE 'S' FALSE 'N'.
+       77 WS-TEL-VALIDO    PIC X VALUE 'N'.
+          88 TELEFONE-VALIDO-OK VALUE 'S' FALSE 'N'.
+       77 WS-EMAIL-VALIDO  PIC X VALUE 'N'.
+          88 EMAIL-VALIDO-OK VALUE 'S' FALSE 'N'.
+       77 WS-LEN-TEL       PIC 9(02) VALUE ZEROS.
+       77 WS-POS-ARROBA    PIC 9(02) VALUE ZEROS.
+       77 WS-POS-DOMINIO   PIC 9(02) VALUE ZEROS.
+       77 WS-LEN-DOMINIO   PIC 9(02) VALUE ZEROS.
+       77 WS-POS-PONTO     PIC 9(02) VALUE ZEROS.
+       77 WS-NASC-VALIDA   PIC X VALUE 'N'.
+          88 DATA-NASC-VALIDA-OK VALUE 'S' FALSE 'N'.
+       77 WS-NASC-MES      PIC 9(02).
+       77 WS-NASC-DIA      PIC 9(02).
+       77 WS-NASC-MAX-DIA  PIC 9(02).
 
        LINKAGE SECTION.
        01 LK-COM-AREA.
           03 LK-MENSAGEM   PIC X(20).
 
        PROCEDURE DIVISION USING LK-COM-AREA.
-       MAIN PROCEDURE.
+       MAIN-PROCEDURE.
             DISPLAY '***** ALTERAÇÃO DE CONTATOS *****'
             SET EXIT-OK TO FALSE
             PERFORM P300-ALTERAR THRU P300-FIM UNTIL EXIT-OK
@@ -58,31 +150,91 @@
        OPEN I-O CONTATOS
 
        IF FS-OK THEN
-          DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO CONTATO:'
-          ACCEPT ID-CONTATO
+          SET ID-VALIDO-OK TO FALSE
+          PERFORM P307-INFORMAR-ID UNTIL ID-VALIDO-OK
 
           READ CONTATOS INTO WS-REGISTRO
                 KEY IS ID-CONTATO
-                  INVALID KEY 
+                  INVALID KEY
                     DISPLAY 'CONTATO NÃO EXISTE'
                   NOT INVALID KEY
-                    DISPLAY 'NOME ATUAL: ' WS-NM-CONTATO
-                    DISPLAY 'INFORME O NOVO NOME:'
-                    ACCEPT NM-CONTATO
+                    DISPLAY 'NOME ATUAL....: ' WS-NM-CONTATO
+                    MOVE SPACES TO NM-CONTATO
+                    PERFORM P305-INFORMAR-NOME
+                       UNTIL NM-CONTATO NOT EQUAL SPACES
+                    DISPLAY 'TELEFONE ATUAL: ' WS-TELEFONE
+                    SET TELEFONE-VALIDO-OK TO FALSE
+                    PERFORM P308-INFORMAR-TELEFONE
+                       UNTIL TELEFONE-VALIDO-OK
+                    DISPLAY 'E-MAIL ATUAL..: ' WS-EMAIL
+                    SET EMAIL-VALIDO-OK TO FALSE
+                    PERFORM P309-INFORMAR-EMAIL
+                       UNTIL EMAIL-VALIDO-OK
+                    DISPLAY 'ENDERECO ATUAL: ' WS-ENDERECO
+                    DISPLAY 'INFORME O NOVO ENDERECO:'
+                    ACCEPT ENDERECO
+                    DISPLAY 'GRUPO ATUAL...: ' WS-CD-GRUPO
+                    DISPLAY 'INFORME O NOVO GRUPO (0 = SEM GRUPO):'
+                    ACCEPT CD-GRUPO
+                    DISPLAY 'NASCIMENTO ATUAL: ' WS-DT-NASCIMENTO
+                    SET DATA-NASC-VALIDA-OK TO FALSE
+                    PERFORM P314-INFORMAR-NASCIMENTO
+                       UNTIL DATA-NASC-VALIDA-OK
+
+                    SET GRUPO-INVALIDO TO FALSE
+                    IF CD-GRUPO NOT EQUAL ZEROS
+                       SET FS-GRP-OK TO TRUE
+                       OPEN INPUT GRUPOS
+                       IF FS-GRP-OK
+                          MOVE CD-GRUPO TO GRP-CD-GRUPO
+                          READ GRUPOS
+                               KEY IS GRP-CD-GRUPO
+                               INVALID KEY
+                                  SET GRUPO-INVALIDO TO TRUE
+                          END-READ
+                          CLOSE GRUPOS
+                       ELSE
+                          SET GRUPO-INVALIDO TO TRUE
+                       END-IF
+                    END-IF
+
+                    IF NOT GRUPO-INVALIDO
+                       PERFORM P306-EXIBE-REGISTRO
+                    END-IF
                     DISPLAY 'TECLE:'
-                            '<S> PARA CONFIRMAR OU <QUALQUER TECLA> PARA
-                            CONTINUAR COM O ATUAL'
+                    DISPLAY '<S> PARA CONFIRMAR OU <QUALQUER TECLA>'
+                    DISPLAY 'PARA CONTINUAR COM O ATUAL'
                     ACCEPT WS-CONFIRM
-                    IF WS-CONFIRM EQUAL 'S' THEN 
-                       REWRITE REG-CONTATOS
-                       DISPLAY 'CONTATO ATUALIZADO COM SUCESSO'
+                    IF GRUPO-INVALIDO THEN
+                       DISPLAY 'CODIGO DE GRUPO INVALIDO OU '
+                       DISPLAY 'INEXISTENTE, ALTERAÇÃO NÃO REALIZADA'
                     ELSE
-                       DISPLAY 'ALTERAÇÃO NÃO REALIZADA'
+                       IF WS-CONFIRM EQUAL 'S' THEN
+                          MOVE REG-CONTATOS TO WS-REGISTRO-NOVO
+                          PERFORM P310-VERIFICAR-CONCORRENCIA
+                          IF CONFLITO-OK
+                             DISPLAY 'CONTATO FOI ALTERADO POR OUTRA'
+                             DISPLAY 'SESSAO DESDE A LEITURA, REFACA'
+                             DISPLAY 'A CONSULTA E TENTE NOVAMENTE'
+                          ELSE
+                             MOVE WS-REGISTRO-NOVO TO REG-CONTATOS
+                             ACCEPT DT-ULT-ALTERACAO FROM DATE YYYYMMDD
+                             ACCEPT US-ULT-ALTERACAO FROM ENVIRONMENT
+                                    'USERNAME'
+                             REWRITE REG-CONTATOS
+                             DISPLAY 'CONTATO ATUALIZADO COM SUCESSO'
+                             CALL 'GRAVLOGTT' USING 'A' ID-CONTATO
+                                  NM-CONTATO TELEFONE EMAIL ENDERECO
+                          END-IF
+                       ELSE
+                          DISPLAY 'ALTERAÇÃO NÃO REALIZADA'
+                       END-IF
                     END-IF
           END-READ
         ELSE
           DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
-          DISPLAY 'FILE STATUS:' WS-FS
+          CALL 'FSMSGTT' USING WS-FS WS-FS-MSG
+          DISPLAY WS-FS-MSG
         END-IF
 
        CLOSE CONTATOS
@@ -93,7 +245,172 @@
 
        .
        P300-FIM.
+
+       P305-INFORMAR-NOME.
+       DISPLAY 'INFORME O NOVO NOME:'
+       ACCEPT NM-CONTATO
+       IF NM-CONTATO EQUAL SPACES
+          DISPLAY 'O NOME NAO PODE FICAR EM BRANCO'
+       END-IF
+       .
+
+      *---------------------------------------------------------
+      * Exibe o registro completo, com os dados já digitados,
+      * para conferência antes da gravação.
+      *---------------------------------------------------------
+       P306-EXIBE-REGISTRO.
+       DISPLAY '--- CONFIRA OS DADOS ANTES DE GRAVAR ---'
+       DISPLAY 'ID.......: ' ID-CONTATO
+       DISPLAY 'NOME.....: ' NM-CONTATO
+       DISPLAY 'TELEFONE.: ' TELEFONE
+       DISPLAY 'E-MAIL...: ' EMAIL
+       DISPLAY 'ENDERECO.: ' ENDERECO
+       DISPLAY 'GRUPO....: ' CD-GRUPO
+       DISPLAY 'NASCIMENTO: ' DT-NASCIMENTO
+       .
+
+       P307-INFORMAR-ID.
+       DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO CONTATO:'
+       ACCEPT WS-ID-ENTRADA
+       IF WS-ID-ENTRADA NOT EQUAL ZEROS
+          MOVE WS-ID-ENTRADA TO ID-CONTATO
+          SET ID-VALIDO-OK TO TRUE
+       ELSE
+          DISPLAY 'NUMERO DE IDENTIFICACAO INVALIDO, INFORME'
+          DISPLAY 'APENAS NUMEROS MAIORES QUE ZERO'
+       END-IF
+       .
+
+      *---------------------------------------------------------
+      * Exige telefone somente com dígitos (sem espaço, traço ou
+      * parênteses), com um tamanho mínimo compatível com um
+      * número de telefone real.
+      *---------------------------------------------------------
+       P308-INFORMAR-TELEFONE.
+       DISPLAY 'INFORME O NOVO TELEFONE (SOMENTE NUMEROS):'
+       ACCEPT TELEFONE
+       MOVE ZEROS TO WS-LEN-TEL
+       INSPECT TELEFONE TALLYING WS-LEN-TEL
+               FOR CHARACTERS BEFORE INITIAL SPACES
+       IF WS-LEN-TEL >= 8 AND TELEFONE(1:WS-LEN-TEL) IS NUMERIC
+          SET TELEFONE-VALIDO-OK TO TRUE
+       ELSE
+          DISPLAY 'TELEFONE INVALIDO, INFORME SOMENTE NUMEROS (NO '
+          DISPLAY 'MINIMO 8 DIGITOS)'
+       END-IF
+       .
+
+      *---------------------------------------------------------
+      * Exige um e-mail com o formato NOME@DOMINIO, em que o
+      * domínio contenha um ponto com algo antes e depois dele.
+      *---------------------------------------------------------
+       P309-INFORMAR-EMAIL.
+       DISPLAY 'INFORME O NOVO E-MAIL:'
+       ACCEPT EMAIL
+       PERFORM P313-VALIDAR-EMAIL
+       IF NOT EMAIL-VALIDO-OK
+          DISPLAY 'E-MAIL INVALIDO, INFORME UM ENDERECO COM @ E UM '
+          DISPLAY 'DOMINIO (EXEMPLO: NOME@DOMINIO.COM)'
+       END-IF
+       .
+
+       P313-VALIDAR-EMAIL.
+       SET EMAIL-VALIDO-OK TO FALSE
+       MOVE ZEROS TO WS-POS-ARROBA
+       INSPECT EMAIL TALLYING WS-POS-ARROBA
+               FOR CHARACTERS BEFORE INITIAL '@'
+       IF WS-POS-ARROBA > 0 AND WS-POS-ARROBA < 40
+          COMPUTE WS-POS-DOMINIO = WS-POS-ARROBA + 2
+          IF WS-POS-DOMINIO <= 40
+             MOVE ZEROS TO WS-LEN-DOMINIO
+             INSPECT EMAIL(WS-POS-DOMINIO:) TALLYING WS-LEN-DOMINIO
+                     FOR CHARACTERS BEFORE INITIAL SPACES
+             IF WS-LEN-DOMINIO > 0
+                MOVE ZEROS TO WS-POS-PONTO
+                INSPECT EMAIL(WS-POS-DOMINIO:WS-LEN-DOMINIO)
+                        TALLYING WS-POS-PONTO
+                        FOR CHARACTERS BEFORE INITIAL '.'
+                IF WS-POS-PONTO > 0 AND
+                   WS-POS-PONTO < (WS-LEN-DOMINIO - 1)
+                   SET EMAIL-VALIDO-OK TO TRUE
+                END-IF
+             END-IF
+          END-IF
+       END-IF
+       .
+
+      *---------------------------------------------------------
+      * Exige uma data de nascimento no formato AAAAMMDD, com mês
+      * e dia dentro da faixa válida. Zero (data não informada)
+      * também é aceito, para não obrigar o preenchimento.
+      *---------------------------------------------------------
+       P314-INFORMAR-NASCIMENTO.
+       DISPLAY 'INFORME A NOVA DATA DE NASCIMENTO (AAAAMMDD, OU 0 SE'
+       DISPLAY 'NAO INFORMADA):'
+       ACCEPT DT-NASCIMENTO
+       IF DT-NASCIMENTO EQUAL ZEROS
+          SET DATA-NASC-VALIDA-OK TO TRUE
+       ELSE
+          MOVE DT-NASCIMENTO(5:2) TO WS-NASC-MES
+          MOVE DT-NASCIMENTO(7:2) TO WS-NASC-DIA
+          IF WS-NASC-MES >= 1 AND WS-NASC-MES <= 12
+             PERFORM P315-CALCULAR-MAX-DIA-MES
+             IF WS-NASC-DIA >= 1 AND
+                WS-NASC-DIA <= WS-NASC-MAX-DIA
+                SET DATA-NASC-VALIDA-OK TO TRUE
+             ELSE
+                DISPLAY 'DATA DE NASCIMENTO INVALIDA'
+             END-IF
+          ELSE
+             DISPLAY 'DATA DE NASCIMENTO INVALIDA'
+          END-IF
+       END-IF
+       .
+
+      *---------------------------------------------------------
+      * Determina a quantidade de dias do mês informado em
+      * WS-NASC-MES, para rejeitar dias impossíveis (30 de
+      * fevereiro, 31 de abril etc.) antes de gravar a data. Não
+      * trata o dia 29 de fevereiro em ano bissexto como especial,
+      * pela mesma razão que ANIVCNTT calcula o lembrete de
+      * aniversário ignorando o ano.
+      *---------------------------------------------------------
+       P315-CALCULAR-MAX-DIA-MES.
+       EVALUATE WS-NASC-MES
+          WHEN 4
+          WHEN 6
+          WHEN 9
+          WHEN 11
+             MOVE 30 TO WS-NASC-MAX-DIA
+          WHEN 2
+             MOVE 29 TO WS-NASC-MAX-DIA
+          WHEN OTHER
+             MOVE 31 TO WS-NASC-MAX-DIA
+       END-EVALUATE
+       .
+
+      *---------------------------------------------------------
+      * Relê o registro pela chave, guardando à parte o que já
+      * foi digitado nesta tela, para conferir se o registro
+      * ainda é igual ao que foi lido no início da operação. Se
+      * algum outro operador tiver gravado o contato nesse meio
+      * tempo, sinaliza conflito em vez de deixar a gravação
+      * sobrescrever a alteração alheia.
+      *---------------------------------------------------------
+       P310-VERIFICAR-CONCORRENCIA.
+       SET CONFLITO-OK TO FALSE
+       READ CONTATOS INTO WS-REGISTRO-ATUAL
+            KEY IS ID-CONTATO
+            INVALID KEY
+               SET CONFLITO-OK TO TRUE
+            NOT INVALID KEY
+               IF WS-REGISTRO-ATUAL NOT EQUAL WS-REGISTRO
+                  SET CONFLITO-OK TO TRUE
+               END-IF
+       END-READ
+       .
+
        P900-FIM.
 
        GOBACK.
-       END PROGRAM MODALTTT.
+       END PROGRAM ALTCONTT.
