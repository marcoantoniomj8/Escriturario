@@ -0,0 +1,111 @@
+      *********************************************************
+      * Autor: Marco Antônio Machado Junior.
+      * Data: 09/08/2026.
+      * Propósito: Extrair todos os contatos para um arquivo
+      *            texto (EXPCONTT.TXT) no mesmo layout fixo
+      *            usado pela carga em lote (CARGCNTT), para uso
+      *            por sistemas externos ou para gerar uma nova
+      *            carga a partir da base atual.
+      *
+      * Histórico de alterações
+      * 09/08/2026 MAMJ - Transformado em módulo, chamado a partir
+      *                   do submenu de relatórios do MENUCNTT.
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPCONTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT CONTATOS ASSIGN TO
+                'C:\cobol\CONTATOS.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-CONTATO
+                ALTERNATE RECORD KEY IS NM-CONTATO
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FS.
+
+                SELECT ARQSAIDA ASSIGN TO
+                'C:\cobol\EXPCONTT.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD ARQSAIDA.
+       01 REG-SAIDA          PIC X(153).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-FS             PIC 99.
+          88 FS-OK          VALUE 0.
+       77 WS-FS-MSG         PIC X(40).
+       77 WS-FS-SAI         PIC 99.
+          88 FS-SAI-OK      VALUE 0.
+       77 WS-EOF            PIC X.
+          88 EOF-OK         VALUE 'S' FALSE 'N'.
+       77 WS-CONT           PIC 9(06) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM   PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY '***** EXPORTACAO DE CONTATOS *****'
+            PERFORM P100-ABRIR-ARQUIVOS
+            IF FS-OK AND FS-SAI-OK
+               SET EOF-OK TO FALSE
+               PERFORM P300-PROCESSAR UNTIL EOF-OK
+            END-IF
+            PERFORM P900-FIM
+            .
+
+       P100-ABRIR-ARQUIVOS.
+       SET FS-OK TO TRUE.
+       SET FS-SAI-OK TO TRUE.
+       MOVE ZEROS TO WS-CONT.
+
+       OPEN INPUT CONTATOS
+       IF NOT FS-OK
+          DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+          CALL 'FSMSGTT' USING WS-FS WS-FS-MSG
+          DISPLAY WS-FS-MSG
+       END-IF
+
+       OPEN OUTPUT ARQSAIDA
+       IF NOT FS-SAI-OK
+          DISPLAY 'ERRO AO ABRIR O ARQUIVO DE EXPORTACAO'
+       END-IF
+       .
+
+       P300-PROCESSAR.
+       READ CONTATOS
+            AT END
+               SET EOF-OK TO TRUE
+            NOT AT END
+               ADD 1 TO WS-CONT
+               MOVE REG-CONTATOS TO REG-SAIDA
+               WRITE REG-SAIDA
+       END-READ
+       .
+
+       P900-FIM.
+       IF FS-OK
+          CLOSE CONTATOS
+       END-IF
+       IF FS-SAI-OK
+          CLOSE ARQSAIDA
+          DISPLAY 'EXPORTACAO CONCLUIDA: ' WS-CONT ' CONTATO(S)'
+       END-IF
+
+       GOBACK.
+       END PROGRAM EXPCONTT.
