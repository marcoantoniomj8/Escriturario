@@ -2,52 +2,120 @@
       * Autor: Marco Antônio Machado Junior.
       * Data: 08/11/2023.
       * Propósito: MENU PARA CADASTRO DE CONTATOS
+      *
+      * Histórico de alterações
+      * 09/08/2026 MAMJ - Menu passa a repetir até o operador
+      *                   escolher <0> SAIR, em vez de encerrar
+      *                   após uma única opção.
+      * 09/08/2026 MAMJ - Nova opção <6> para restaurar um contato
+      *                   a partir do log de movimentação.
+      * 09/08/2026 MAMJ - Nova opção <7> com submenu de relatórios,
+      *                   reunindo o relatório impresso, a
+      *                   estatística diária e as exportações.
+      * 09/08/2026 MAMJ - Submenu de relatórios ganha uma opção para
+      *                   o lembrete de aniversários (ANIVCNTT).
+      * 09/08/2026 MAMJ - Nova opção <8> para o cadastro de grupos de
+      *                   contatos (GRUPCNTT).
       *********************************************************
 
-      
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MENUCNTT.
-      
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
             DECIMAL-POINT IS COMMA.
-           
-            
+
+
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       01 WS-COM-AREA
-          03 WS-COM-AREA  PIC X(20).
+       01 WS-COM-AREA.
+          03 WS-MENSAGEM  PIC X(20).
        77 WS-OPCAO PIC X.
-      
+          88 OPCAO-SAIR   VALUE '0'.
+       77 WS-OPCAO-REL PIC X.
+          88 OPCAO-REL-VOLTAR VALUE '0'.
+
        PROCEDURE DIVISION.
-       MAIN PROCEDURE.
+       MAIN-PROCEDURE.
+            PERFORM P100-PROCESSA-MENU THRU P100-FIM UNTIL OPCAO-SAIR
+            PERFORM P900-FIM
+            .
 
+       P100-PROCESSA-MENU.
        MOVE SPACES TO WS-OPCAO
+
+       DISPLAY '***** MENU DE CONTATOS *****'
+       DISPLAY '<1> CADASTRAR   <2> LISTAR    <3> CONSULTAR'
+       DISPLAY '<4> ALTERAR     <5> EXCLUIR   <6> RESTAURAR'
+       DISPLAY '<7> RELATORIOS  <8> GRUPOS    <0> SAIR'
        DISPLAY 'ESCOLHA A SUA OPCAO:'
        ACCEPT WS-OPCAO
 
        EVALUATE WS-OPCAO
           WHEN '1'
-            CALL 'C:\cobol\CADCONTT'
-                  USING WS-COM-AREA
-       WHEN '2'
-            CALL 'C:\cobol\LISCONTT'
-                  USING WS-COM-AREA
-       WHEN '3'
-            CALL 'C:\cobol\CONCONTT'
-                  USING WS-COM-AREA
-       WHEN '4'
-            CALL 'C:\cobol\ALTCONTT'
-                  USING WS-COM-AREA
-       WHEN '5'
-            CALL 'C:\cobol\DELCONTT'
-                  USING WS-COM-AREA
-       WHEN OTHER
-            DISPLAY 'OPCAO INVALIDA'
-       END EVALUATE.
-          
+               CALL 'CADCONTT' USING WS-COM-AREA
+          WHEN '2'
+               CALL 'LISCONTT' USING WS-COM-AREA
+          WHEN '3'
+               CALL 'CONCONTT' USING WS-COM-AREA
+          WHEN '4'
+               CALL 'ALTCONTT' USING WS-COM-AREA
+          WHEN '5'
+               CALL 'DELCONTT' USING WS-COM-AREA
+          WHEN '6'
+               CALL 'RESCONTT' USING WS-COM-AREA
+          WHEN '7'
+               PERFORM P200-PROCESSA-SUBMENU-REL THRU P200-FIM
+                  UNTIL OPCAO-REL-VOLTAR
+          WHEN '8'
+               CALL 'GRUPCNTT' USING WS-COM-AREA
+          WHEN '0'
+               CONTINUE
+          WHEN OTHER
+               DISPLAY 'OPCAO INVALIDA'
+       END-EVALUATE
+       .
+       P100-FIM.
+
+      *---------------------------------------------------------
+      * Submenu com os programas de relatório, estatística e
+      * exportação, para não sobrecarregar o menu principal com
+      * uma opção para cada um deles.
+      *---------------------------------------------------------
+       P200-PROCESSA-SUBMENU-REL.
+       MOVE SPACES TO WS-OPCAO-REL
+
+       DISPLAY '----- RELATORIOS -----'
+       DISPLAY '<1> RELATORIO IMPRESSO    <2> ESTATISTICA DIARIA'
+       DISPLAY '<3> EXPORTACAO GERAL      <4> EXPORTACAO CSV'
+       DISPLAY '<5> LEMBRETE DE ANIVERSARIOS'
+       DISPLAY '<0> VOLTAR AO MENU ANTERIOR'
+       DISPLAY 'ESCOLHA A SUA OPCAO:'
+       ACCEPT WS-OPCAO-REL
+
+       EVALUATE WS-OPCAO-REL
+          WHEN '1'
+               CALL 'RELCONTT' USING WS-COM-AREA
+          WHEN '2'
+               CALL 'ESTCONTT' USING WS-COM-AREA
+          WHEN '3'
+               CALL 'EXPCONTT' USING WS-COM-AREA
+          WHEN '4'
+               CALL 'EXPCSVTT' USING WS-COM-AREA
+          WHEN '5'
+               CALL 'ANIVCNTT' USING WS-COM-AREA
+          WHEN '0'
+               CONTINUE
+          WHEN OTHER
+               DISPLAY 'OPCAO INVALIDA'
+       END-EVALUATE
+       .
+       P200-FIM.
+
+       P900-FIM.
 
        STOP RUN.
        END PROGRAM MENUCNTT.
