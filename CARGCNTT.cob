@@ -0,0 +1,299 @@
+      *********************************************************
+      * Autor: Marco Antônio Machado Junior.
+      * Data: 09/08/2026.
+      * Propósito: Carga em lote de contatos a partir de um
+      *            arquivo texto (CARGCNTT.TXT), no mesmo layout
+      *            fixo do registro de contatos. Registros com
+      *            identificação ou nome já cadastrados são
+      *            rejeitados e relacionados no final.
+      *
+      * Histórico de alterações
+      * 09/08/2026 MAMJ - Carga passa a gravar um checkpoint
+      *                   (CARGCNTT.CKP) a cada registro processado,
+      *                   permitindo reiniciar uma carga interrompida
+      *                   a partir do último registro confirmado, em
+      *                   vez de reprocessar o arquivo inteiro.
+      * 09/08/2026 MAMJ - Carga passa a rejeitar registros com nome
+      *                   em branco.
+      * 09/08/2026 MAMJ - Carga passa a gravar automaticamente a
+      *                   data e o usuário (do sistema operacional)
+      *                   da carga em cada contato incluído.
+      * 09/08/2026 MAMJ - Carga passa a repassar a data de nascimento
+      *                   do arquivo de entrada para o contato
+      *                   incluído.
+      * 09/08/2026 MAMJ - Carga passa a gravar o código do grupo do
+      *                   contato e a validá-lo contra GRUPCNTT.DAT,
+      *                   rejeitando registros com grupo inexistente.
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT ARQENTRADA ASSIGN TO
+                'C:\cobol\CARGCNTT.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-ENT.
+
+                SELECT CONTATOS ASSIGN TO
+                'C:\cobol\CONTATOS.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-CONTATO
+                ALTERNATE RECORD KEY IS NM-CONTATO
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FS.
+
+                SELECT ARQCHECKPT ASSIGN TO
+                'C:\cobol\CARGCNTT.CKP'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-CKP.
+
+                SELECT GRUPOS ASSIGN TO
+                'C:\cobol\GRUPCNTT.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS GRP-CD-GRUPO
+                FILE STATUS IS WS-FS-GRP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQENTRADA.
+       01 REG-ENTRADA        PIC X(153).
+
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD GRUPOS.
+          COPY FD_GRUPTT.
+
+       FD ARQCHECKPT.
+       01 REG-CHECKPOINT     PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-REGISTRO      PIC X(153) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO PIC 9(06).
+          03 WS-NM-CONTATO PIC X(20).
+          03 WS-TELEFONE   PIC X(15).
+          03 WS-EMAIL      PIC X(40).
+          03 WS-ENDERECO   PIC X(40).
+          03 WS-CD-GRUPO   PIC 9(03).
+          03 WS-ST-CONTATO PIC X(01).
+          03 WS-DT-ULT-ALTERACAO PIC 9(08).
+          03 WS-US-ULT-ALTERACAO PIC X(12).
+          03 WS-DT-NASCIMENTO PIC 9(08).
+       77 WS-FS-ENT        PIC 99.
+          88 FS-ENT-OK     VALUE 0.
+       77 WS-FS            PIC 99.
+          88 FS-OK         VALUE 0.
+       77 WS-FS-MSG        PIC X(40).
+       77 WS-EOF           PIC X.
+          88 EOF-OK        VALUE 'S' FALSE 'N'.
+       77 WS-DUPLICADO     PIC X VALUE 'N'.
+          88 NOME-DUPLICADO VALUE 'S' FALSE 'N'.
+       77 WS-LIDOS         PIC 9(06) VALUE ZEROS.
+       77 WS-CARREGADOS    PIC 9(06) VALUE ZEROS.
+       77 WS-REJEITADOS    PIC 9(06) VALUE ZEROS.
+       77 WS-FS-CKP        PIC 99.
+          88 FS-CKP-OK     VALUE 0.
+       77 WS-CHECKPOINT    PIC 9(06) VALUE ZEROS.
+       77 WS-FS-GRP        PIC 99.
+          88 FS-GRP-OK     VALUE 0.
+       77 WS-GRUPO-INVAL   PIC X VALUE 'N'.
+          88 GRUPO-INVALIDO VALUE 'S' FALSE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY '***** CARGA EM LOTE DE CONTATOS *****'
+            PERFORM P100-ABRIR-ARQUIVOS
+            IF FS-ENT-OK AND FS-OK
+               PERFORM P150-LER-CHECKPOINT
+               SET EOF-OK TO FALSE
+               IF WS-CHECKPOINT NOT EQUAL ZEROS
+                  DISPLAY 'RETOMANDO CARGA APOS O REGISTRO '
+                          WS-CHECKPOINT
+                  PERFORM P200-PULAR-REGISTRO
+                     UNTIL EOF-OK OR WS-LIDOS = WS-CHECKPOINT
+               END-IF
+               IF NOT EOF-OK
+                  PERFORM P300-PROCESSAR UNTIL EOF-OK
+               END-IF
+            END-IF
+            PERFORM P900-FIM
+            .
+
+       P100-ABRIR-ARQUIVOS.
+       SET FS-ENT-OK TO TRUE.
+       SET FS-OK TO TRUE.
+
+       OPEN INPUT ARQENTRADA
+       IF NOT FS-ENT-OK
+          DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CARGA'
+       END-IF
+
+       OPEN I-O CONTATOS
+       IF WS-FS EQUAL 35
+          OPEN OUTPUT CONTATOS
+          CLOSE CONTATOS
+          OPEN I-O CONTATOS
+       END-IF
+       IF NOT FS-OK
+          DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+          CALL 'FSMSGTT' USING WS-FS WS-FS-MSG
+          DISPLAY WS-FS-MSG
+       END-IF
+       .
+
+       P150-LER-CHECKPOINT.
+       SET WS-CHECKPOINT TO 0.
+       SET FS-CKP-OK TO TRUE.
+
+       OPEN INPUT ARQCHECKPT
+       IF FS-CKP-OK
+          READ ARQCHECKPT INTO WS-CHECKPOINT
+             AT END
+                SET WS-CHECKPOINT TO 0
+          END-READ
+          CLOSE ARQCHECKPT
+       END-IF
+       .
+
+       P200-PULAR-REGISTRO.
+       READ ARQENTRADA
+            AT END
+               SET EOF-OK TO TRUE
+            NOT AT END
+               ADD 1 TO WS-LIDOS
+       END-READ
+       .
+
+       P300-PROCESSAR.
+       READ ARQENTRADA INTO WS-REGISTRO
+            AT END
+               SET EOF-OK TO TRUE
+            NOT AT END
+               ADD 1 TO WS-LIDOS
+               PERFORM P310-CARREGAR-REGISTRO THRU P310-FIM
+               PERFORM P320-GRAVAR-CHECKPOINT
+       END-READ
+       .
+
+       P320-GRAVAR-CHECKPOINT.
+       OPEN OUTPUT ARQCHECKPT
+       IF FS-CKP-OK
+          WRITE REG-CHECKPOINT FROM WS-LIDOS
+          CLOSE ARQCHECKPT
+       END-IF
+       .
+
+       P310-CARREGAR-REGISTRO.
+       IF WS-NM-CONTATO EQUAL SPACES
+          ADD 1 TO WS-REJEITADOS
+          DISPLAY 'REJEITADO, NOME EM BRANCO: ' WS-ID-CONTATO
+       ELSE
+          MOVE WS-ID-CONTATO TO ID-CONTATO
+          READ CONTATOS
+               KEY IS ID-CONTATO
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  ADD 1 TO WS-REJEITADOS
+                  DISPLAY 'REJEITADO, ID JA CADASTRADO: '
+                          WS-ID-CONTATO
+          END-READ
+
+          IF WS-FS EQUAL 23
+             SET NOME-DUPLICADO TO FALSE
+             MOVE WS-NM-CONTATO TO NM-CONTATO
+             START CONTATOS KEY IS EQUAL NM-CONTATO
+                  INVALID KEY
+                     CONTINUE
+                  NOT INVALID KEY
+                     SET NOME-DUPLICADO TO TRUE
+             END-START
+
+             IF NOME-DUPLICADO
+                ADD 1 TO WS-REJEITADOS
+                DISPLAY 'REJEITADO, NOME JA CADASTRADO: '
+                        WS-NM-CONTATO
+             ELSE
+                SET GRUPO-INVALIDO TO FALSE
+                IF WS-CD-GRUPO NOT EQUAL ZEROS
+                   SET FS-GRP-OK TO TRUE
+                   OPEN INPUT GRUPOS
+                   IF FS-GRP-OK
+                      MOVE WS-CD-GRUPO TO GRP-CD-GRUPO
+                      READ GRUPOS
+                           KEY IS GRP-CD-GRUPO
+                           INVALID KEY
+                              SET GRUPO-INVALIDO TO TRUE
+                      END-READ
+                      CLOSE GRUPOS
+                   ELSE
+                      SET GRUPO-INVALIDO TO TRUE
+                   END-IF
+                END-IF
+
+                IF GRUPO-INVALIDO
+                   ADD 1 TO WS-REJEITADOS
+                   DISPLAY 'REJEITADO, GRUPO INVALIDO: '
+                           WS-ID-CONTATO
+                ELSE
+                   MOVE WS-ID-CONTATO TO ID-CONTATO
+                   MOVE WS-NM-CONTATO TO NM-CONTATO
+                   MOVE WS-TELEFONE   TO TELEFONE
+                   MOVE WS-EMAIL      TO EMAIL
+                   MOVE WS-ENDERECO   TO ENDERECO
+                   MOVE WS-CD-GRUPO   TO CD-GRUPO
+                   MOVE WS-DT-NASCIMENTO TO DT-NASCIMENTO
+                   SET CONTATO-ATIVO  TO TRUE
+                   ACCEPT DT-ULT-ALTERACAO FROM DATE YYYYMMDD
+                   ACCEPT US-ULT-ALTERACAO FROM ENVIRONMENT
+                          'USERNAME'
+                   WRITE REG-CONTATOS
+                      INVALID KEY
+                         ADD 1 TO WS-REJEITADOS
+                         DISPLAY 'REJEITADO AO GRAVAR: '
+                                 WS-ID-CONTATO
+                      NOT INVALID KEY
+                         ADD 1 TO WS-CARREGADOS
+                         CALL 'GRAVLOGTT' USING 'I' WS-ID-CONTATO
+                              WS-NM-CONTATO WS-TELEFONE WS-EMAIL
+                              WS-ENDERECO
+                   END-WRITE
+                END-IF
+             END-IF
+          END-IF
+       END-IF
+       .
+       P310-FIM.
+
+       P900-FIM.
+       IF FS-ENT-OK
+          CLOSE ARQENTRADA
+          IF EOF-OK
+             OPEN OUTPUT ARQCHECKPT
+             IF FS-CKP-OK
+                MOVE ZEROS TO WS-CHECKPOINT
+                WRITE REG-CHECKPOINT FROM WS-CHECKPOINT
+                CLOSE ARQCHECKPT
+             END-IF
+          END-IF
+       END-IF
+       IF FS-OK
+          CLOSE CONTATOS
+       END-IF
+
+       DISPLAY 'REGISTROS LIDOS......: ' WS-LIDOS
+       DISPLAY 'REGISTROS CARREGADOS.: ' WS-CARREGADOS
+       DISPLAY 'REGISTROS REJEITADOS.: ' WS-REJEITADOS
+
+       STOP RUN.
+       END PROGRAM CARGCNTT.
