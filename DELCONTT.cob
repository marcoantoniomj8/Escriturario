@@ -2,6 +2,39 @@
       * Autor: Marco Antônio Machado Junior.
       * Data: 08/11/2023.
       * Propósito: Deletar contatos.
+      *
+      * Histórico de alterações
+      * 09/08/2026 MAMJ - Transformado em módulo, chamado a partir
+      *                   do MENUCNTT.
+      * 09/08/2026 MAMJ - Mensagens de FILE STATUS passam a ser
+      *                   traduzidas pelo módulo comum FSMSGTT.
+      * 09/08/2026 MAMJ - Toda exclusão passa a gerar uma linha no
+      *                   log de movimentação (GRAVLOGTT).
+      * 09/08/2026 MAMJ - Exclusão passa a ser lógica: o contato é
+      *                   apenas marcado como inativo (ST-CONTATO),
+      *                   nunca fisicamente removido. Se o contato já
+      *                   estiver inativo, oferece reativação em vez
+      *                   de excluir novamente. Removida a pergunta de
+      *                   novo nome, que não fazia sentido numa
+      *                   exclusão e passaria a corromper o nome do
+      *                   contato ao gravar com REWRITE.
+      * 09/08/2026 MAMJ - Passa a validar que o número de
+      *                   identificação informado é numérico antes
+      *                   de usá-lo como chave de leitura.
+      * 09/08/2026 MAMJ - Tela de confirmação passa a exibir o
+      *                   registro completo, não só o nome, antes
+      *                   de excluir ou reativar o contato.
+      * 09/08/2026 MAMJ - Antes de gravar, revalida que o registro
+      *                   não foi alterado por outra sessão desde a
+      *                   leitura original, evitando que uma
+      *                   exclusão/reativação sobrescreva em
+      *                   silêncio uma mudança concorrente.
+      * 09/08/2026 MAMJ - Corrigido campo de entrada do id para
+      *                   numérico (PIC 9), pois um alfanumérico
+      *                   preenchido pelo ACCEPT com espaços à
+      *                   direita falhava em IS NUMERIC mesmo para
+      *                   um id válido não preenchido com zeros à
+      *                   esquerda.
       *********************************************************
 
        IDENTIFICATION DIVISION.
@@ -13,11 +46,13 @@
             DECIMAL-POINT IS COMMA.
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-                SELECT CONTATOS ASSIGN TO 
+                SELECT CONTATOS ASSIGN TO
                 'C:\cobol\CONTATOS.DAT'
-                ORGANIZATION IS INDEXED.
-                ACCESS MODE IS RANDOM.
-                RECORD KEY IS ID-CONTATO.
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-CONTATO
+                ALTERNATE RECORD KEY IS NM-CONTATO
+                    WITH DUPLICATES
                 FILE STATUS IS WS-FS.
 
        DATA DIVISION.
@@ -27,20 +62,39 @@
 
        WORKING-STORAGE SECTION.
 
-       01 REGISTRO         PIC X(22) VALUE SPACES.
-       01 FILLER REDEFINES REGISTRO
-          03 WS-ID-CONTATO PIC 9(02).
+       01 WS-REGISTRO      PIC X(153) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO PIC 9(06).
           03 WS-NM-CONTATO PIC X(20).
+          03 WS-TELEFONE   PIC X(15).
+          03 WS-EMAIL      PIC X(40).
+          03 WS-ENDERECO   PIC X(40).
+          03 WS-CD-GRUPO   PIC 9(03).
+          03 WS-ST-CONTATO PIC X(01).
+          03 WS-DT-ULT-ALTERACAO PIC 9(08).
+          03 WS-US-ULT-ALTERACAO PIC X(12).
+          03 WS-DT-NASCIMENTO PIC 9(08).
        77 WS-FS            PIC 99.
           88 FS-OK         VALUE 0.
+       77 WS-FS-MSG        PIC X(40).
        77 WS-EOF           PIC X.
           88 EOF-OK        VALUE 'S' FALSE 'N'.
        77 WS-EXIT          PIC X.
           88 EXIT-OK       VALUE 'F' FALSE 'N'.
        77 WS-CONFIRM       PIC X VALUE SPACES.
+       77 WS-ID-ENTRADA    PIC 9(06) VALUE ZEROS.
+       77 WS-ID-VALIDO     PIC X VALUE 'N'.
+          88 ID-VALIDO-OK  VALUE 'S' FALSE 'N'.
+       01 WS-REGISTRO-ATUAL PIC X(153) VALUE SPACES.
+       77 WS-CONFLITO      PIC X VALUE 'N'.
+          88 CONFLITO-OK   VALUE 'S' FALSE 'N'.
 
-       PROCEDURE DIVISION.
-       MAIN PROCEDURE.
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM   PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
             DISPLAY '***** EXCLUSÃO DE CONTATOS *****'
             SET EXIT-OK TO FALSE
             PERFORM P300-EXCLUIR THRU P300-FIM UNTIL EXIT-OK
@@ -56,31 +110,65 @@
        OPEN I-O CONTATOS
 
        IF FS-OK THEN
-          DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO CONTATO:'
-          ACCEPT ID-CONTATO
+          SET ID-VALIDO-OK TO FALSE
+          PERFORM P305-INFORMAR-ID UNTIL ID-VALIDO-OK
 
           READ CONTATOS INTO WS-REGISTRO
                 KEY IS ID-CONTATO
-                  INVALID KEY 
+                  INVALID KEY
                     DISPLAY 'CONTATO NÃO EXISTE'
                   NOT INVALID KEY
-                    DISPLAY 'NOME ATUAL: ' WS-NM-CONTATO
-                    DISPLAY 'INFORME O NOVO NOME:'
-                    ACCEPT NM-CONTATO
-                    DISPLAY 'TECLE:'
-                            '<S> PARA CONFIRMAR OU <QUALQUER TECLA> PARA
-                            ABORTAR'
-                    ACCEPT WS-CONFIRM
-                    IF WS-CONFIRM EQUAL 'S' THEN 
-                       DELETE CONTATOS RECORD
-                       DISPLAY 'CONTATO EXCLUIR COM SUCESSO'
+                    PERFORM P306-EXIBE-REGISTRO
+                    IF CONTATO-INATIVO THEN
+                       DISPLAY 'ESTE CONTATO JA ESTA INATIVO'
+                       DISPLAY 'TECLE <S> PARA REATIVAR OU'
+                       DISPLAY '<QUALQUER TECLA> PARA CONTINUAR'
+                       ACCEPT WS-CONFIRM
+                       IF WS-CONFIRM EQUAL 'S' THEN
+                          PERFORM P307-VERIFICAR-CONCORRENCIA
+                          IF CONFLITO-OK
+                             DISPLAY 'CONTATO FOI ALTERADO POR OUTRA'
+                             DISPLAY 'SESSAO DESDE A LEITURA, REFACA'
+                             DISPLAY 'A CONSULTA E TENTE NOVAMENTE'
+                          ELSE
+                             SET CONTATO-ATIVO TO TRUE
+                             REWRITE REG-CONTATOS
+                             DISPLAY 'CONTATO REATIVADO COM SUCESSO'
+                             CALL 'GRAVLOGTT' USING 'R' WS-ID-CONTATO
+                                  WS-NM-CONTATO WS-TELEFONE WS-EMAIL
+                                  WS-ENDERECO
+                          END-IF
+                       ELSE
+                          DISPLAY 'CONTATO NÃO REATIVADO'
+                       END-IF
                     ELSE
-                       DISPLAY 'O CONTATO NÃO FOI EXCLUIDO'
+                       DISPLAY 'TECLE:'
+                       DISPLAY '<S> PARA CONFIRMAR OU <QUALQUER TECLA>'
+                       DISPLAY 'PARA ABORTAR'
+                       ACCEPT WS-CONFIRM
+                       IF WS-CONFIRM EQUAL 'S' THEN
+                          PERFORM P307-VERIFICAR-CONCORRENCIA
+                          IF CONFLITO-OK
+                             DISPLAY 'CONTATO FOI ALTERADO POR OUTRA'
+                             DISPLAY 'SESSAO DESDE A LEITURA, REFACA'
+                             DISPLAY 'A CONSULTA E TENTE NOVAMENTE'
+                          ELSE
+                             SET CONTATO-INATIVO TO TRUE
+                             REWRITE REG-CONTATOS
+                             DISPLAY 'CONTATO EXCLUIDO COM SUCESSO'
+                             CALL 'GRAVLOGTT' USING 'E' WS-ID-CONTATO
+                                  WS-NM-CONTATO WS-TELEFONE WS-EMAIL
+                                  WS-ENDERECO
+                          END-IF
+                       ELSE
+                          DISPLAY 'O CONTATO NÃO FOI EXCLUIDO'
+                       END-IF
                     END-IF
           END-READ
         ELSE
           DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
-          DISPLAY 'FILE STATUS:' WS-FS
+          CALL 'FSMSGTT' USING WS-FS WS-FS-MSG
+          DISPLAY WS-FS-MSG
         END-IF
          
        CLOSE CONTATOS
@@ -91,6 +179,54 @@
 
        .
        P300-FIM.
+
+      *---------------------------------------------------------
+      * Exibe o registro completo para conferência antes da
+      * exclusão/reativação.
+      *---------------------------------------------------------
+       P306-EXIBE-REGISTRO.
+       DISPLAY '--- CONFIRA OS DADOS ANTES DE CONTINUAR ---'
+       DISPLAY 'ID.......: ' WS-ID-CONTATO
+       DISPLAY 'NOME.....: ' WS-NM-CONTATO
+       DISPLAY 'TELEFONE.: ' WS-TELEFONE
+       DISPLAY 'E-MAIL...: ' WS-EMAIL
+       DISPLAY 'ENDERECO.: ' WS-ENDERECO
+       DISPLAY 'GRUPO....: ' WS-CD-GRUPO
+       .
+
+       P305-INFORMAR-ID.
+       DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO CONTATO:'
+       ACCEPT WS-ID-ENTRADA
+       IF WS-ID-ENTRADA NOT EQUAL ZEROS
+          MOVE WS-ID-ENTRADA TO ID-CONTATO
+          SET ID-VALIDO-OK TO TRUE
+       ELSE
+          DISPLAY 'NUMERO DE IDENTIFICACAO INVALIDO, INFORME'
+          DISPLAY 'APENAS NUMEROS MAIORES QUE ZERO'
+       END-IF
+       .
+
+      *---------------------------------------------------------
+      * Relê o registro pela chave, sem alterar o que já foi
+      * digitado, para conferir se ele ainda é igual ao que foi
+      * lido no início da operação. Se algum outro operador tiver
+      * gravado o contato nesse meio tempo, sinaliza conflito em
+      * vez de deixar a gravação sobrescrever a alteração alheia.
+      *---------------------------------------------------------
+       P307-VERIFICAR-CONCORRENCIA.
+       SET CONFLITO-OK TO FALSE
+       READ CONTATOS INTO WS-REGISTRO-ATUAL
+            KEY IS ID-CONTATO
+            INVALID KEY
+               SET CONFLITO-OK TO TRUE
+            NOT INVALID KEY
+               IF WS-REGISTRO-ATUAL NOT EQUAL WS-REGISTRO
+                  SET CONFLITO-OK TO TRUE
+               END-IF
+       END-READ
+       .
+
        P900-FIM.
 
-       STOP RUN.
+       GOBACK.
+       END PROGRAM DELCONTT.
