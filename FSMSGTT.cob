@@ -0,0 +1,78 @@
+      *********************************************************
+      * Autor: Marco Antônio Machado Junior.
+      * Data: 09/08/2026.
+      * Propósito: Traduzir um código de FILE STATUS na mensagem
+      *            correspondente, para uso comum por todos os
+      *            programas que acessam CONTATOS.DAT.
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSMSGTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LK-FS           PIC 99.
+       01 LK-FS-MSG        PIC X(40).
+
+       PROCEDURE DIVISION USING LK-FS LK-FS-MSG.
+       MAIN-PROCEDURE.
+            EVALUATE LK-FS
+               WHEN 00
+                  MOVE 'OPERACAO REALIZADA COM SUCESSO'
+                       TO LK-FS-MSG
+               WHEN 10
+                  MOVE 'FIM DE ARQUIVO'
+                       TO LK-FS-MSG
+               WHEN 21
+                  MOVE 'CHAVE FORA DE SEQUENCIA'
+                       TO LK-FS-MSG
+               WHEN 22
+                  MOVE 'REGISTRO JA CADASTRADO'
+                       TO LK-FS-MSG
+               WHEN 23
+                  MOVE 'REGISTRO NAO ENCONTRADO'
+                       TO LK-FS-MSG
+               WHEN 35
+                  MOVE 'ARQUIVO NAO EXISTE'
+                       TO LK-FS-MSG
+               WHEN 41
+                  MOVE 'ARQUIVO JA ABERTO'
+                       TO LK-FS-MSG
+               WHEN 42
+                  MOVE 'ARQUIVO NAO ABERTO'
+                       TO LK-FS-MSG
+               WHEN 43
+                  MOVE 'OPERACAO INVALIDA APOS O ULTIMO REGISTRO'
+                       TO LK-FS-MSG
+               WHEN 44
+                  MOVE 'TAMANHO DE REGISTRO INVALIDO'
+                       TO LK-FS-MSG
+               WHEN 46
+                  MOVE 'LEITURA INVALIDA, SEM REGISTRO ATUAL'
+                       TO LK-FS-MSG
+               WHEN 47
+                  MOVE 'OPERACAO DE LEITURA NAO PERMITIDA'
+                       TO LK-FS-MSG
+               WHEN 48
+                  MOVE 'OPERACAO DE GRAVACAO NAO PERMITIDA'
+                       TO LK-FS-MSG
+               WHEN 49
+                  MOVE 'OPERACAO DE EXCLUSAO/REGRAVACAO INVALIDA'
+                       TO LK-FS-MSG
+               WHEN 91
+                  MOVE 'ARQUIVO COM ESTRUTURA INCONSISTENTE'
+                       TO LK-FS-MSG
+               WHEN OTHER
+                  MOVE 'ERRO DE ARQUIVO NAO CATALOGADO'
+                       TO LK-FS-MSG
+            END-EVALUATE
+
+            GOBACK.
+       END PROGRAM FSMSGTT.
