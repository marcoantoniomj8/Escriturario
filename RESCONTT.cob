@@ -0,0 +1,263 @@
+      *********************************************************
+      * Autor: Marco Antônio Machado Junior.
+      * Data: 09/08/2026.
+      * Propósito: Restaurar um contato para os valores de nome,
+      *            telefone, e-mail e endereço registrados em um
+      *            momento anterior no log de movimentação
+      *            (CONTLOG.DAT), permitindo desfazer uma alteração
+      *            indevida sem precisar redigitar os dados de
+      *            memória.
+      *
+      * Histórico de alterações
+      * 09/08/2026 MAMJ - Corrigido campo de entrada do id para
+      *                   numérico (PIC 9), pois um alfanumérico
+      *                   preenchido pelo ACCEPT com espaços à
+      *                   direita falhava em IS NUMERIC mesmo para
+      *                   um id válido não preenchido com zeros à
+      *                   esquerda.
+      * 09/08/2026 MAMJ - Corrigido o mesmo problema no campo de
+      *                   entrada da seleção do registro a restaurar
+      *                   (WS-SEL-ENTRADA), também alfanumérico e
+      *                   também sujeito à falha do IS NUMERIC.
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESCONTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT CONTATOS ASSIGN TO
+                'C:\cobol\CONTATOS.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-CONTATO
+                ALTERNATE RECORD KEY IS NM-CONTATO
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FS.
+
+                SELECT CONTLOG ASSIGN TO
+                'C:\cobol\CONTLOG.DAT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD CONTLOG.
+          COPY FD_LOGTT.
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-FS            PIC 99.
+          88 FS-OK         VALUE 0.
+       77 WS-FS-MSG        PIC X(40).
+       77 WS-FS-LOG        PIC 99.
+          88 FS-LOG-OK     VALUE 0.
+       77 WS-EOF           PIC X.
+          88 EOF-OK        VALUE 'S' FALSE 'N'.
+       77 WS-EXIT          PIC X.
+          88 EXIT-OK       VALUE 'F' FALSE 'N'.
+       77 WS-CONFIRM       PIC X VALUE SPACES.
+       77 WS-ID-ENTRADA    PIC 9(06) VALUE ZEROS.
+       77 WS-ID-VALIDO     PIC X VALUE 'N'.
+          88 ID-VALIDO-OK  VALUE 'S' FALSE 'N'.
+
+       01 WS-TAB-LOG.
+          03 WS-TAB-ITEM OCCURS 100 TIMES.
+             05 WS-TAB-DATA      PIC 9(08).
+             05 WS-TAB-HORA      PIC 9(06).
+             05 WS-TAB-OPERACAO  PIC X(01).
+             05 WS-TAB-NM        PIC X(20).
+             05 WS-TAB-TEL       PIC X(15).
+             05 WS-TAB-EMAIL     PIC X(40).
+             05 WS-TAB-ENDER     PIC X(40).
+       77 WS-QTD-LOG        PIC 9(03) VALUE ZEROS.
+       77 WS-IDX            PIC 9(03) VALUE ZEROS.
+
+       77 WS-SEL-ENTRADA    PIC 9(03) VALUE ZEROS.
+       77 WS-SEL-NUM        PIC 9(03) VALUE ZEROS.
+       77 WS-SEL-VALIDO     PIC X VALUE 'N'.
+          88 SEL-VALIDO-OK  VALUE 'S' FALSE 'N'.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM   PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY '***** RESTAURAR CONTATO A PARTIR DO LOG *****'
+            SET EXIT-OK TO FALSE
+            PERFORM P300-RESTAURAR THRU P300-FIM UNTIL EXIT-OK
+            PERFORM P900-FIM
+            .
+
+       P300-RESTAURAR.
+       SET EOF-OK TO FALSE.
+       SET FS-OK TO TRUE.
+       SET WS-QTD-LOG TO 0.
+
+       OPEN I-O CONTATOS
+
+       IF FS-OK THEN
+          SET ID-VALIDO-OK TO FALSE
+          PERFORM P305-INFORMAR-ID UNTIL ID-VALIDO-OK
+
+          PERFORM P310-CARREGAR-LOG
+
+          IF WS-QTD-LOG EQUAL ZEROS
+             DISPLAY 'NAO HA REGISTROS DE LOG PARA ESTE CONTATO'
+          ELSE
+             PERFORM P320-LISTAR-LOG
+             SET SEL-VALIDO-OK TO FALSE
+             PERFORM P330-INFORMAR-SELECAO UNTIL SEL-VALIDO-OK
+             PERFORM P340-CONFIRMAR-RESTAURACAO
+          END-IF
+       ELSE
+          DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+          CALL 'FSMSGTT' USING WS-FS WS-FS-MSG
+          DISPLAY WS-FS-MSG
+       END-IF
+
+       CLOSE CONTATOS
+
+       DISPLAY 'TECLE: '
+       DISPLAY ' QUALQUER <TECLA> PARA CONTINUAR OU <F> PARA FINALIZAR'
+       ACCEPT WS-EXIT
+
+       .
+       P300-FIM.
+
+       P305-INFORMAR-ID.
+       DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO CONTATO:'
+       ACCEPT WS-ID-ENTRADA
+       IF WS-ID-ENTRADA NOT EQUAL ZEROS
+          MOVE WS-ID-ENTRADA TO ID-CONTATO
+          SET ID-VALIDO-OK TO TRUE
+       ELSE
+          DISPLAY 'NUMERO DE IDENTIFICACAO INVALIDO, INFORME'
+          DISPLAY 'APENAS NUMEROS MAIORES QUE ZERO'
+       END-IF
+       .
+
+      *---------------------------------------------------------
+      * Carrega em uma tabela em memória todas as ocorrências do
+      * contato informado dentro do log de movimentação, para que
+      * o operador possa escolher de qual delas restaurar.
+      *---------------------------------------------------------
+       P310-CARREGAR-LOG.
+       SET FS-LOG-OK TO TRUE.
+
+       OPEN INPUT CONTLOG
+       IF WS-FS-LOG EQUAL 35
+          DISPLAY 'LOG DE MOVIMENTACAO AINDA NAO EXISTE'
+       ELSE
+          IF FS-LOG-OK
+             SET EOF-OK TO FALSE
+             PERFORM P311-LER-LOG UNTIL EOF-OK
+             CLOSE CONTLOG
+          ELSE
+             DISPLAY 'ERRO AO ABRIR O ARQUIVO DE LOG'
+             CALL 'FSMSGTT' USING WS-FS-LOG WS-FS-MSG
+             DISPLAY WS-FS-MSG
+          END-IF
+       END-IF
+       .
+
+       P311-LER-LOG.
+       READ CONTLOG
+            AT END
+               SET EOF-OK TO TRUE
+            NOT AT END
+               IF LOG-ID-CONTATO EQUAL ID-CONTATO
+                  AND WS-QTD-LOG LESS 100
+                  ADD 1 TO WS-QTD-LOG
+                  MOVE LOG-DATA     TO WS-TAB-DATA(WS-QTD-LOG)
+                  MOVE LOG-HORA     TO WS-TAB-HORA(WS-QTD-LOG)
+                  MOVE LOG-OPERACAO TO WS-TAB-OPERACAO(WS-QTD-LOG)
+                  MOVE LOG-NM-CONTATO TO WS-TAB-NM(WS-QTD-LOG)
+                  MOVE LOG-TELEFONE TO WS-TAB-TEL(WS-QTD-LOG)
+                  MOVE LOG-EMAIL    TO WS-TAB-EMAIL(WS-QTD-LOG)
+                  MOVE LOG-ENDERECO TO WS-TAB-ENDER(WS-QTD-LOG)
+               END-IF
+       END-READ
+       .
+
+       P320-LISTAR-LOG.
+       DISPLAY '--- HISTORICO DO CONTATO NO LOG ---'
+       SET WS-IDX TO 1
+       PERFORM P321-EXIBIR-LOG UNTIL WS-IDX GREATER WS-QTD-LOG
+       .
+
+       P321-EXIBIR-LOG.
+       DISPLAY WS-IDX ') ' WS-TAB-DATA(WS-IDX) ' '
+               WS-TAB-HORA(WS-IDX) ' [' WS-TAB-OPERACAO(WS-IDX) '] '
+               WS-TAB-NM(WS-IDX)
+       DISPLAY '     TELEFONE: ' WS-TAB-TEL(WS-IDX)
+       DISPLAY '     E-MAIL..: ' WS-TAB-EMAIL(WS-IDX)
+       DISPLAY '     ENDERECO: ' WS-TAB-ENDER(WS-IDX)
+       ADD 1 TO WS-IDX
+       .
+
+       P330-INFORMAR-SELECAO.
+       DISPLAY 'INFORME O NUMERO DO REGISTRO A RESTAURAR (1 A '
+               WS-QTD-LOG ')'
+       ACCEPT WS-SEL-ENTRADA
+       IF WS-SEL-ENTRADA NOT EQUAL ZEROS
+          MOVE WS-SEL-ENTRADA TO WS-SEL-NUM
+          IF WS-SEL-NUM GREATER ZEROS
+             AND WS-SEL-NUM NOT GREATER WS-QTD-LOG
+             SET SEL-VALIDO-OK TO TRUE
+          ELSE
+             DISPLAY 'NUMERO FORA DA FAIXA LISTADA'
+          END-IF
+       ELSE
+          DISPLAY 'VALOR INVALIDO, INFORME APENAS NUMEROS'
+       END-IF
+       .
+
+      *---------------------------------------------------------
+      * Exibe os dados que serão regravados e, se confirmado,
+      * atualiza o contato com nome/telefone/e-mail/endereço do
+      * registro de log escolhido, gerando uma nova linha de log
+      * para a restauração.
+      *---------------------------------------------------------
+       P340-CONFIRMAR-RESTAURACAO.
+       DISPLAY '--- DADOS QUE SERAO GRAVADOS NO CONTATO ---'
+       DISPLAY 'NOME.....: ' WS-TAB-NM(WS-SEL-NUM)
+       DISPLAY 'TELEFONE.: ' WS-TAB-TEL(WS-SEL-NUM)
+       DISPLAY 'E-MAIL...: ' WS-TAB-EMAIL(WS-SEL-NUM)
+       DISPLAY 'ENDERECO.: ' WS-TAB-ENDER(WS-SEL-NUM)
+       DISPLAY 'TECLE:'
+       DISPLAY '<S> PARA CONFIRMAR OU <QUALQUER TECLA> PARA ABORTAR'
+       ACCEPT WS-CONFIRM
+
+       IF WS-CONFIRM EQUAL 'S' THEN
+          READ CONTATOS
+               KEY IS ID-CONTATO
+                 INVALID KEY
+                   DISPLAY 'CONTATO NÃO EXISTE'
+                 NOT INVALID KEY
+                   MOVE WS-TAB-NM(WS-SEL-NUM)    TO NM-CONTATO
+                   MOVE WS-TAB-TEL(WS-SEL-NUM)   TO TELEFONE
+                   MOVE WS-TAB-EMAIL(WS-SEL-NUM) TO EMAIL
+                   MOVE WS-TAB-ENDER(WS-SEL-NUM) TO ENDERECO
+                   REWRITE REG-CONTATOS
+                   DISPLAY 'CONTATO RESTAURADO COM SUCESSO'
+                   CALL 'GRAVLOGTT' USING 'V' ID-CONTATO NM-CONTATO
+                        TELEFONE EMAIL ENDERECO
+          END-READ
+       ELSE
+          DISPLAY 'RESTAURACAO NAO REALIZADA'
+       END-IF
+       .
+
+       P900-FIM.
+
+       GOBACK.
+       END PROGRAM RESCONTT.
