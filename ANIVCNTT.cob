@@ -0,0 +1,293 @@
+      *********************************************************
+      * Autor: Marco Antônio Machado Junior.
+      * Data: 09/08/2026.
+      * Propósito: Emitir o relatório de lembrete de aniversários,
+      *            listando os contatos ativos cuja data de
+      *            nascimento cai dentro dos próximos N dias
+      *            informados pelo operador, para a recepção
+      *            providenciar um cartão ou uma ligação.
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANIVCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT CONTATOS ASSIGN TO
+                'C:\cobol\CONTATOS.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-CONTATO
+                ALTERNATE RECORD KEY IS NM-CONTATO
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FS.
+
+                SELECT RELATORIO ASSIGN TO
+                'C:\cobol\ANIVCNTT.LST'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD RELATORIO.
+       01 REG-RELATORIO         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-REGISTRO      PIC X(153) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO PIC 9(06).
+          03 WS-NM-CONTATO PIC X(20).
+          03 WS-TELEFONE   PIC X(15).
+          03 WS-EMAIL      PIC X(40).
+          03 WS-ENDERECO   PIC X(40).
+          03 WS-CD-GRUPO   PIC 9(03).
+          03 WS-ST-CONTATO PIC X(01).
+          03 WS-DT-ULT-ALTERACAO PIC 9(08).
+          03 WS-US-ULT-ALTERACAO PIC X(12).
+          03 WS-DT-NASCIMENTO PIC 9(08).
+       77 WS-FS             PIC 99.
+          88 FS-OK          VALUE 0.
+       77 WS-FS-MSG         PIC X(40).
+       77 WS-FS-REL         PIC 99.
+          88 FS-REL-OK      VALUE 0.
+       77 WS-EOF            PIC X.
+          88 EOF-OK         VALUE 'S' FALSE 'N'.
+       77 WS-CONT           PIC 9(06) VALUE ZEROS.
+       77 WS-LINHA          PIC 9(02) VALUE ZEROS.
+       77 WS-PAGINA         PIC 9(04) VALUE ZEROS.
+       77 WS-MAX-LINHAS     PIC 9(02) VALUE 40.
+
+       77 WS-DIAS-LEMBRETE  PIC 9(03) VALUE ZEROS.
+       77 WS-DIAS-VALIDO    PIC X VALUE 'N'.
+          88 DIAS-VALIDO-OK VALUE 'S' FALSE 'N'.
+       77 WS-CALC-MES       PIC 9(02).
+       77 WS-CALC-DIA       PIC 9(02).
+       77 WS-CALC-ORD       PIC 9(03).
+       77 WS-ACUM-MES       PIC 9(03).
+       77 WS-ORD-HOJE       PIC 9(03).
+       77 WS-ORD-CONTATO    PIC 9(03).
+       77 WS-DIFERENCA      PIC S9(04).
+
+       01 WS-DATA-SISTEMA.
+          03 WS-DT-ANO      PIC 9(04).
+          03 WS-DT-MES      PIC 9(02).
+          03 WS-DT-DIA      PIC 9(02).
+
+       01 WS-DATA-EDICAO.
+          03 WS-DE-DIA      PIC 99.
+          03 FILLER         PIC X VALUE '/'.
+          03 WS-DE-MES      PIC 99.
+          03 FILLER         PIC X VALUE '/'.
+          03 WS-DE-ANO      PIC 9(04).
+
+       01 WS-LINHA-CAB1.
+          03 FILLER         PIC X(15) VALUE SPACES.
+          03 FILLER         PIC X(40) VALUE
+                             'LEMBRETE DE ANIVERSARIOS'.
+          03 FILLER         PIC X(10) VALUE SPACES.
+          03 FILLER         PIC X(08) VALUE 'PAGINA: '.
+          03 WS-CAB1-PAG    PIC ZZZ9.
+          03 FILLER         PIC X(51) VALUE SPACES.
+
+       01 WS-LINHA-CAB2.
+          03 FILLER         PIC X(07) VALUE 'EMISSAO'.
+          03 FILLER         PIC X(02) VALUE ': '.
+          03 WS-CAB2-DATA   PIC X(10).
+          03 FILLER         PIC X(09) VALUE SPACES.
+          03 FILLER         PIC X(20) VALUE
+                             'PROXIMOS DIAS.: '.
+          03 WS-CAB2-DIAS   PIC ZZ9.
+          03 FILLER         PIC X(81) VALUE SPACES.
+
+       01 WS-LINHA-CAB3.
+          03 FILLER         PIC X(06) VALUE 'ID'.
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 FILLER         PIC X(20) VALUE 'NOME'.
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 FILLER         PIC X(15) VALUE 'TELEFONE'.
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 FILLER         PIC X(12) VALUE 'NASCIMENTO'.
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 FILLER         PIC X(15) VALUE 'DIAS RESTANTES'.
+          03 FILLER         PIC X(56) VALUE SPACES.
+
+       01 WS-LINHA-DET.
+          03 WS-DET-ID      PIC ZZZZZ9.
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 WS-DET-NOME    PIC X(20).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 WS-DET-TEL     PIC X(15).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 WS-DET-NASC    PIC 9(08).
+          03 FILLER         PIC X(06) VALUE SPACES.
+          03 WS-DET-DIAS    PIC ZZ9.
+          03 FILLER         PIC X(68) VALUE SPACES.
+
+       01 WS-LINHA-RODAPE.
+          03 FILLER         PIC X(20) VALUE
+                             'TOTAL DE LEMBRETES: '.
+          03 WS-ROD-TOTAL   PIC ZZZZZ9.
+          03 FILLER         PIC X(106) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM   PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY '***** LEMBRETE DE ANIVERSARIOS *****'
+            PERFORM P100-ABRIR-ARQUIVOS
+            IF FS-OK AND FS-REL-OK
+               SET DIAS-VALIDO-OK TO FALSE
+               PERFORM P150-INFORMAR-DIAS UNTIL DIAS-VALIDO-OK
+               PERFORM P200-IMPRIMIR-CABECALHO
+               SET EOF-OK TO FALSE
+               PERFORM P300-PROCESSAR UNTIL EOF-OK
+               PERFORM P800-IMPRIMIR-RODAPE
+            END-IF
+            PERFORM P900-FIM
+            .
+
+       P100-ABRIR-ARQUIVOS.
+       SET FS-OK TO TRUE.
+       SET FS-REL-OK TO TRUE.
+       MOVE ZEROS TO WS-CONT WS-LINHA WS-PAGINA.
+
+       OPEN INPUT CONTATOS
+       IF NOT FS-OK
+          DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+          CALL 'FSMSGTT' USING WS-FS WS-FS-MSG
+          DISPLAY WS-FS-MSG
+       END-IF
+
+       OPEN OUTPUT RELATORIO
+       IF NOT FS-REL-OK
+          DISPLAY 'ERRO AO ABRIR O ARQUIVO DE RELATORIO'
+          CALL 'FSMSGTT' USING WS-FS-REL WS-FS-MSG
+          DISPLAY WS-FS-MSG
+       END-IF
+
+       ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WS-DT-DIA TO WS-DE-DIA
+       MOVE WS-DT-MES TO WS-DE-MES
+       MOVE WS-DT-ANO TO WS-DE-ANO
+       MOVE WS-DT-MES TO WS-CALC-MES
+       MOVE WS-DT-DIA TO WS-CALC-DIA
+       PERFORM P250-CALCULAR-DIA-ORDINAL
+       MOVE WS-CALC-ORD TO WS-ORD-HOJE
+       .
+
+       P150-INFORMAR-DIAS.
+       DISPLAY 'PARA QUANTOS DIAS A FRENTE DEVE SER GERADO O '
+       DISPLAY 'LEMBRETE DE ANIVERSARIOS? '
+       ACCEPT WS-DIAS-LEMBRETE
+       IF WS-DIAS-LEMBRETE > 0
+          SET DIAS-VALIDO-OK TO TRUE
+       ELSE
+          DISPLAY 'INFORME UM NUMERO DE DIAS MAIOR QUE ZERO'
+       END-IF
+       .
+
+       P200-IMPRIMIR-CABECALHO.
+       ADD 1 TO WS-PAGINA
+       MOVE WS-PAGINA        TO WS-CAB1-PAG
+       MOVE WS-DATA-EDICAO   TO WS-CAB2-DATA
+       MOVE WS-DIAS-LEMBRETE TO WS-CAB2-DIAS
+       WRITE REG-RELATORIO FROM WS-LINHA-CAB1
+       WRITE REG-RELATORIO FROM WS-LINHA-CAB2
+       MOVE SPACES TO REG-RELATORIO
+       WRITE REG-RELATORIO
+       WRITE REG-RELATORIO FROM WS-LINHA-CAB3
+       MOVE ZEROS TO WS-LINHA
+       .
+
+       P250-CALCULAR-DIA-ORDINAL.
+       EVALUATE WS-CALC-MES
+          WHEN 1  MOVE 000 TO WS-ACUM-MES
+          WHEN 2  MOVE 031 TO WS-ACUM-MES
+          WHEN 3  MOVE 059 TO WS-ACUM-MES
+          WHEN 4  MOVE 090 TO WS-ACUM-MES
+          WHEN 5  MOVE 120 TO WS-ACUM-MES
+          WHEN 6  MOVE 151 TO WS-ACUM-MES
+          WHEN 7  MOVE 181 TO WS-ACUM-MES
+          WHEN 8  MOVE 212 TO WS-ACUM-MES
+          WHEN 9  MOVE 243 TO WS-ACUM-MES
+          WHEN 10 MOVE 273 TO WS-ACUM-MES
+          WHEN 11 MOVE 304 TO WS-ACUM-MES
+          WHEN 12 MOVE 334 TO WS-ACUM-MES
+          WHEN OTHER
+             MOVE 000 TO WS-ACUM-MES
+       END-EVALUATE
+       COMPUTE WS-CALC-ORD = WS-ACUM-MES + WS-CALC-DIA
+       .
+
+       P300-PROCESSAR.
+       READ CONTATOS INTO WS-REGISTRO
+            AT END
+              SET EOF-OK TO TRUE
+            NOT AT END
+              IF CONTATO-ATIVO AND
+                 WS-DT-NASCIMENTO NOT EQUAL ZEROS
+                 PERFORM P310-VERIFICAR-ANIVERSARIO
+              END-IF
+       END-READ
+       .
+
+      *---------------------------------------------------------
+      * Calcula quantos dias faltam para o próximo aniversário do
+      * contato, comparando o dia do ano do nascimento (mês/dia,
+      * sem considerar o ano) com o dia do ano de hoje. Quando o
+      * aniversário já passou neste ano, soma 365 dias para
+      * projetar a data no próximo ano.
+      *---------------------------------------------------------
+       P310-VERIFICAR-ANIVERSARIO.
+       MOVE WS-DT-NASCIMENTO(5:2) TO WS-CALC-MES
+       MOVE WS-DT-NASCIMENTO(7:2) TO WS-CALC-DIA
+       PERFORM P250-CALCULAR-DIA-ORDINAL
+       MOVE WS-CALC-ORD TO WS-ORD-CONTATO
+       COMPUTE WS-DIFERENCA = WS-ORD-CONTATO - WS-ORD-HOJE
+       IF WS-DIFERENCA < 0
+          ADD 365 TO WS-DIFERENCA
+       END-IF
+       IF WS-DIFERENCA <= WS-DIAS-LEMBRETE
+          IF WS-LINHA GREATER OR EQUAL WS-MAX-LINHAS
+             PERFORM P200-IMPRIMIR-CABECALHO
+          END-IF
+          ADD 1 TO WS-CONT
+          ADD 1 TO WS-LINHA
+          MOVE WS-ID-CONTATO      TO WS-DET-ID
+          MOVE WS-NM-CONTATO      TO WS-DET-NOME
+          MOVE WS-TELEFONE        TO WS-DET-TEL
+          MOVE WS-DT-NASCIMENTO   TO WS-DET-NASC
+          MOVE WS-DIFERENCA       TO WS-DET-DIAS
+          WRITE REG-RELATORIO FROM WS-LINHA-DET
+       END-IF
+       .
+
+       P800-IMPRIMIR-RODAPE.
+       MOVE SPACES TO REG-RELATORIO
+       WRITE REG-RELATORIO
+       MOVE WS-CONT TO WS-ROD-TOTAL
+       WRITE REG-RELATORIO FROM WS-LINHA-RODAPE
+       .
+
+       P900-FIM.
+       IF FS-OK
+          CLOSE CONTATOS
+       END-IF
+       IF FS-REL-OK
+          CLOSE RELATORIO
+          DISPLAY 'LEMBRETE DE ANIVERSARIOS GERADO COM SUCESSO: '
+                  WS-CONT ' CONTATO(S)'
+       END-IF
+
+       GOBACK.
+       END PROGRAM ANIVCNTT.
