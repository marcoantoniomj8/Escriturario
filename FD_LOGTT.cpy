@@ -0,0 +1,16 @@
+      *********************************************************
+      * Autor: Marco Antônio Machado Junior.
+      * Data: 09/08/2026.
+      * Propósito: Layout do registro de log de movimentação de
+      *            contatos (CONTLOG.DAT), usado por GRAVLOGTT.
+      *********************************************************
+
+           01  REG-LOG.
+               03 LOG-DATA           PIC 9(08).
+               03 LOG-HORA           PIC 9(06).
+               03 LOG-OPERACAO       PIC X(01).
+               03 LOG-ID-CONTATO     PIC 9(06).
+               03 LOG-NM-CONTATO     PIC X(20).
+               03 LOG-TELEFONE       PIC X(15).
+               03 LOG-EMAIL          PIC X(40).
+               03 LOG-ENDERECO       PIC X(40).
