@@ -2,6 +2,36 @@
       * Autor: Marco Antônio Machado Junior.
       * Data: 08/11/2023.
       * Propósito: Consultar contatos.
+      *
+      * Histórico de alterações
+      * 09/08/2026 MAMJ - Exibe telefone, e-mail e endereço na
+      *                   consulta, além do id e do nome.
+      * 09/08/2026 MAMJ - Consulta passa a aceitar busca por nome,
+      *                   além da busca por id, usando a chave
+      *                   alternada NM-CONTATO.
+      * 09/08/2026 MAMJ - Transformado em módulo, chamado a partir
+      *                   do MENUCNTT.
+      * 09/08/2026 MAMJ - Mensagens de FILE STATUS passam a ser
+      *                   traduzidas pelo módulo comum FSMSGTT.
+      * 09/08/2026 MAMJ - Consulta passa a tratar contato inativo
+      *                   (excluído logicamente) como inexistente.
+      * 09/08/2026 MAMJ - Consulta por id passa a validar que o
+      *                   número informado é numérico antes de
+      *                   usá-lo como chave de leitura.
+      * 09/08/2026 MAMJ - Nova opção de consulta por parte do nome,
+      *                   listando todo contato cujo nome contenha
+      *                   o texto informado.
+      * 09/08/2026 MAMJ - Corrigido campo de entrada do id para
+      *                   numérico (PIC 9), pois um alfanumérico
+      *                   preenchido pelo ACCEPT com espaços à
+      *                   direita falhava em IS NUMERIC mesmo para
+      *                   um id válido não preenchido com zeros à
+      *                   esquerda.
+      * 09/08/2026 MAMJ - Corrigido o cálculo do tamanho do termo de
+      *                   busca por nome parcial, que usava INSPECT
+      *                   BEFORE INITIAL SPACES e truncava a busca no
+      *                   primeiro espaço embutido, prejudicando
+      *                   nomes com mais de uma palavra.
       *********************************************************
 
 
@@ -14,33 +44,62 @@
             DECIMAL-POINT IS COMMA.
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-                SELECT CONTATOS ASSIGN TO 
+                SELECT CONTATOS ASSIGN TO
                 'C:\cobol\CONTATOS.DAT'
-                ORGANIZATION IS INDEXED.
-                ACCESS MODE IS RANDOM.
-                RECORD KEY IS ID-CONTATO.
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-CONTATO
+                ALTERNATE RECORD KEY IS NM-CONTATO
+                    WITH DUPLICATES
                 FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
        FD CONTATOS.
-          COPY FD_CONTT. 
+          COPY FD_CONTT.
 
        WORKING-STORAGE SECTION.
 
-       01 REGISTRO         PIC X(22) VALUE SPACES.
-       01 FILLER REDEFINES REGISTRO
-          03 WS-ID-CONTATO PIC 9(02).
+       01 WS-REGISTRO      PIC X(153) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO PIC 9(06).
           03 WS-NM-CONTATO PIC X(20).
+          03 WS-TELEFONE   PIC X(15).
+          03 WS-EMAIL      PIC X(40).
+          03 WS-ENDERECO   PIC X(40).
+          03 WS-CD-GRUPO   PIC 9(03).
+          03 WS-ST-CONTATO PIC X(01).
+          03 WS-DT-ULT-ALTERACAO PIC 9(08).
+          03 WS-US-ULT-ALTERACAO PIC X(12).
+          03 WS-DT-NASCIMENTO PIC 9(08).
        77 WS-FS            PIC 99.
           88 FS-OK         VALUE 0.
+       77 WS-FS-MSG        PIC X(40).
        77 WS-EOF           PIC X.
           88 EOF-OK        VALUE 'S' FALSE 'N'.
        77 WS-EXIT          PIC X.
           88 EXIT-OK       VALUE 'F' FALSE 'N'.
+       77 WS-OPCAO-CONS     PIC X VALUE SPACES.
+       77 WS-NM-BUSCA       PIC X(20) VALUE SPACES.
+       77 WS-ACHOU          PIC X VALUE 'N'.
+          88 ACHOU-OK       VALUE 'S' FALSE 'N'.
+       77 WS-ID-ENTRADA     PIC 9(06) VALUE ZEROS.
+       77 WS-ID-VALIDO      PIC X VALUE 'N'.
+          88 ID-VALIDO-OK   VALUE 'S' FALSE 'N'.
+       77 WS-LEN-BUSCA       PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-POS         PIC 9(02) VALUE ZEROS.
+       77 WS-POS             PIC 9(02) VALUE ZEROS.
+       77 WS-SUBSTR-ACHOU    PIC X VALUE 'N'.
+          88 SUBSTR-ACHOU-OK VALUE 'S' FALSE 'N'.
+       77 WS-FIM-BUSCA       PIC X VALUE 'N'.
+          88 FIM-BUSCA-OK    VALUE 'S' FALSE 'N'.
 
-       PROCEDURE DIVISION.
-       MAIN PROCEDURE.
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM   PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
             DISPLAY '***** CONSULTA DE CONTATOS *****'
             SET EXIT-OK TO FALSE
             PERFORM P300-CONSULTA THRU P300-FIM UNTIL EXIT-OK
@@ -54,21 +113,23 @@
        OPEN INPUT CONTATOS
 
        IF FS-OK THEN
-          DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO CONTATO:'
-          ACCEPT ID-CONTATO
+          DISPLAY 'CONSULTAR POR: <1> ID  <2> NOME  <3> PARTE DO NOME'
+          ACCEPT WS-OPCAO-CONS
 
-          READ CONTATOS INTO WS-REGISTRO
-                KEY IS ID-CONTATO
-                  INVALID KEY 
-                    DISPLAY 'CONTATO NÃO EXISTE'
-                  NOT INVALID KEY
-                    DISPLAY WS-ID-CONTATO ' - ' WS-NM-CONTATO
-          END-READ
-       ELSE 
+          EVALUATE WS-OPCAO-CONS
+             WHEN '2'
+                PERFORM P320-CONS-POR-NOME
+             WHEN '3'
+                PERFORM P340-CONS-POR-NOME-PARCIAL
+             WHEN OTHER
+                PERFORM P310-CONS-POR-ID
+          END-EVALUATE
+       ELSE
           DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
-          DISPLAY 'FILE STATUS: ' WS-FS
+          CALL 'FSMSGTT' USING WS-FS WS-FS-MSG
+          DISPLAY WS-FS-MSG
        END-IF
-      
+
        CLOSE CONTATOS
 
        DISPLAY 'TECLE: '
@@ -77,6 +138,178 @@
 
        .
        P300-FIM.
+
+      *---------------------------------------------------------
+      * Consulta exata pelo número de identificação do contato.
+      *---------------------------------------------------------
+       P310-CONS-POR-ID.
+       SET ID-VALIDO-OK TO FALSE
+       PERFORM P311-INFORMAR-ID UNTIL ID-VALIDO-OK
+
+       READ CONTATOS INTO WS-REGISTRO
+             KEY IS ID-CONTATO
+               INVALID KEY
+                 DISPLAY 'CONTATO NÃO EXISTE'
+               NOT INVALID KEY
+                 IF CONTATO-INATIVO THEN
+                    DISPLAY 'CONTATO NÃO EXISTE'
+                 ELSE
+                    PERFORM P330-EXIBE-CONTATO
+                 END-IF
+       END-READ
+       .
+
+      *---------------------------------------------------------
+      * Valida que o número informado é numérico e maior que
+      * zero antes de usá-lo como chave de leitura.
+      *---------------------------------------------------------
+       P311-INFORMAR-ID.
+       DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO CONTATO:'
+       ACCEPT WS-ID-ENTRADA
+       IF WS-ID-ENTRADA NOT EQUAL ZEROS
+          MOVE WS-ID-ENTRADA TO ID-CONTATO
+          SET ID-VALIDO-OK TO TRUE
+       ELSE
+          DISPLAY 'NUMERO DE IDENTIFICACAO INVALIDO, INFORME'
+          DISPLAY 'APENAS NUMEROS MAIORES QUE ZERO'
+       END-IF
+       .
+
+      *---------------------------------------------------------
+      * Consulta exata pelo nome do contato, usando a chave
+      * alternada NM-CONTATO (podem existir homônimos).
+      *---------------------------------------------------------
+       P320-CONS-POR-NOME.
+       DISPLAY 'INFORME O NOME DO CONTATO:'
+       ACCEPT NM-CONTATO
+       MOVE NM-CONTATO TO WS-NM-BUSCA
+       SET ACHOU-OK TO FALSE
+
+       START CONTATOS KEY IS EQUAL NM-CONTATO
+             INVALID KEY
+               DISPLAY 'CONTATO NÃO EXISTE'
+       END-START
+
+       IF FS-OK THEN
+          SET EOF-OK TO FALSE
+          PERFORM P321-LISTA-POR-NOME UNTIL EOF-OK
+          IF NOT ACHOU-OK
+             DISPLAY 'CONTATO NÃO EXISTE'
+          END-IF
+       END-IF
+       .
+
+       P321-LISTA-POR-NOME.
+       READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+             AT END
+               SET EOF-OK TO TRUE
+             NOT AT END
+               IF WS-NM-CONTATO NOT EQUAL WS-NM-BUSCA
+                  SET EOF-OK TO TRUE
+               ELSE
+                  IF CONTATO-ATIVO THEN
+                     SET ACHOU-OK TO TRUE
+                     PERFORM P330-EXIBE-CONTATO
+                  END-IF
+               END-IF
+       END-READ
+       .
+
+      *---------------------------------------------------------
+      * Calcula o tamanho do texto informado em WS-NM-BUSCA a
+      * partir da última posição não branca, varrendo da direita
+      * para a esquerda. Diferente de um INSPECT BEFORE INITIAL
+      * SPACES (que pararia no primeiro espaço embutido), preserva
+      * nomes de busca com mais de uma palavra, como "JOAO SILVA".
+      *---------------------------------------------------------
+       P339-CALCULAR-LEN-BUSCA.
+       IF WS-LEN-BUSCA EQUAL ZEROS
+          SET FIM-BUSCA-OK TO TRUE
+       ELSE
+          IF WS-NM-BUSCA(WS-LEN-BUSCA:1) NOT EQUAL SPACES
+             SET FIM-BUSCA-OK TO TRUE
+          ELSE
+             SUBTRACT 1 FROM WS-LEN-BUSCA
+          END-IF
+       END-IF
+       .
+
+      *---------------------------------------------------------
+      * Consulta por parte do nome: percorre CONTATOS pela chave
+      * primária, do início ao fim, e lista todo contato ativo
+      * cujo nome contenha o texto informado em qualquer posição,
+      * não apenas no começo (diferente da busca exata da chave
+      * alternada NM-CONTATO).
+      *---------------------------------------------------------
+       P340-CONS-POR-NOME-PARCIAL.
+       DISPLAY 'INFORME PARTE DO NOME A PROCURAR:'
+       ACCEPT WS-NM-BUSCA
+       MOVE 20 TO WS-LEN-BUSCA
+       SET FIM-BUSCA-OK TO FALSE
+       PERFORM P339-CALCULAR-LEN-BUSCA UNTIL FIM-BUSCA-OK
+
+       IF WS-LEN-BUSCA EQUAL ZEROS
+          DISPLAY 'INFORME AO MENOS UM CARACTERE PARA A BUSCA'
+       ELSE
+          SUBTRACT WS-LEN-BUSCA FROM 21 GIVING WS-MAX-POS
+          SET ACHOU-OK TO FALSE
+          MOVE ZEROS TO ID-CONTATO
+          SET EOF-OK TO FALSE
+          START CONTATOS KEY IS GREATER OR EQUAL ID-CONTATO
+                INVALID KEY
+                   SET EOF-OK TO TRUE
+          END-START
+
+          PERFORM P341-LISTA-POR-NOME-PARCIAL UNTIL EOF-OK
+
+          IF NOT ACHOU-OK
+             DISPLAY 'CONTATO NÃO EXISTE'
+          END-IF
+       END-IF
+       .
+
+       P341-LISTA-POR-NOME-PARCIAL.
+       READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+             AT END
+               SET EOF-OK TO TRUE
+             NOT AT END
+               IF CONTATO-ATIVO THEN
+                  SET SUBSTR-ACHOU-OK TO FALSE
+                  SET WS-POS TO 1
+                  PERFORM P342-COMPARA-SUBSTR
+                       UNTIL WS-POS GREATER WS-MAX-POS
+                          OR SUBSTR-ACHOU-OK
+                  IF SUBSTR-ACHOU-OK
+                     SET ACHOU-OK TO TRUE
+                     PERFORM P330-EXIBE-CONTATO
+                  END-IF
+               END-IF
+       END-READ
+       .
+
+      *---------------------------------------------------------
+      * Verifica se o texto procurado ocorre a partir da posição
+      * atual dentro do nome do contato, avançando uma posição a
+      * cada tentativa até esgotar as posições possíveis.
+      *---------------------------------------------------------
+       P342-COMPARA-SUBSTR.
+       IF WS-NM-CONTATO(WS-POS:WS-LEN-BUSCA)
+             EQUAL WS-NM-BUSCA(1:WS-LEN-BUSCA)
+          SET SUBSTR-ACHOU-OK TO TRUE
+       ELSE
+          ADD 1 TO WS-POS
+       END-IF
+       .
+
+       P330-EXIBE-CONTATO.
+       DISPLAY 'ID.......: ' WS-ID-CONTATO
+       DISPLAY 'NOME.....: ' WS-NM-CONTATO
+       DISPLAY 'TELEFONE.: ' WS-TELEFONE
+       DISPLAY 'E-MAIL...: ' WS-EMAIL
+       DISPLAY 'ENDERECO.: ' WS-ENDERECO
+       .
+
        P900-FIM.
 
-       STOP RUN.
+       GOBACK.
+       END PROGRAM CONCONTT.
