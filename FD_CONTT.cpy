@@ -0,0 +1,34 @@
+      *****************************************************************
+      * Copybook..: FD_CONTT
+      * Autor.....: Marco Antônio Machado Junior.
+      * Data......: 08/11/2023.
+      * Propósito.: Layout do registro de contatos (CONTATOS.DAT).
+      *             Usado por CONCONTT, MODCADTT, MODALTTT, MODLISTT
+      *             e DELCONTT via COPY FD_CONTT.
+      *
+      * Histórico de alterações
+      * Data       Autor Descrição
+      * 08/11/2023 MAMJ  Versão inicial: ID e nome do contato.
+      * 09/08/2026 MAMJ  Inclusão de telefone, e-mail e endereço.
+      * 09/08/2026 MAMJ  Inclusão do código do grupo do contato
+      *                  (validado contra GRUPCNTT.DAT).
+      * 09/08/2026 MAMJ  Inclusão do status do contato (ativo/inativo),
+      *                  para suportar exclusão lógica.
+      * 09/08/2026 MAMJ  Inclusão da data e do usuário da última
+      *                  alteração do contato.
+      * 09/08/2026 MAMJ  Inclusão da data de nascimento do contato,
+      *                  para o lembrete de aniversários (ANIVCNTT).
+      *****************************************************************
+       01  REG-CONTATOS.
+           03 ID-CONTATO         PIC 9(06).
+           03 NM-CONTATO         PIC X(20).
+           03 TELEFONE           PIC X(15).
+           03 EMAIL              PIC X(40).
+           03 ENDERECO           PIC X(40).
+           03 CD-GRUPO           PIC 9(03).
+           03 ST-CONTATO         PIC X(01).
+               88 CONTATO-ATIVO     VALUE 'A'.
+               88 CONTATO-INATIVO   VALUE 'I'.
+           03 DT-ULT-ALTERACAO   PIC 9(08).
+           03 US-ULT-ALTERACAO   PIC X(12).
+           03 DT-NASCIMENTO      PIC 9(08).
