@@ -0,0 +1,141 @@
+      *********************************************************
+      * Autor: Marco Antônio Machado Junior.
+      * Data: 09/08/2026.
+      * Propósito: Extrair os contatos ativos em formato CSV, no
+      *            layout exigido pelo fornecedor do sistema de
+      *            telefonia/e-mail (campos entre aspas, ordem
+      *            fixa: id, nome, telefone, e-mail), sem linha
+      *            de cabeçalho.
+      *
+      * Histórico de alterações
+      * 09/08/2026 MAMJ - Transformado em módulo, chamado a partir
+      *                   do submenu de relatórios do MENUCNTT.
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPCSVTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT CONTATOS ASSIGN TO
+                'C:\cobol\CONTATOS.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-CONTATO
+                ALTERNATE RECORD KEY IS NM-CONTATO
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FS.
+
+                SELECT ARQSAIDA ASSIGN TO
+                'C:\cobol\EXPCSVTT.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD ARQSAIDA.
+       01 REG-SAIDA          PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-REGISTRO      PIC X(153) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO PIC 9(06).
+          03 WS-NM-CONTATO PIC X(20).
+          03 WS-TELEFONE   PIC X(15).
+          03 WS-EMAIL      PIC X(40).
+          03 WS-ENDERECO   PIC X(40).
+          03 WS-CD-GRUPO   PIC 9(03).
+          03 WS-ST-CONTATO PIC X(01).
+          03 WS-DT-ULT-ALTERACAO PIC 9(08).
+          03 WS-US-ULT-ALTERACAO PIC X(12).
+          03 WS-DT-NASCIMENTO PIC 9(08).
+       77 WS-FS             PIC 99.
+          88 FS-OK          VALUE 0.
+       77 WS-FS-MSG         PIC X(40).
+       77 WS-FS-SAI         PIC 99.
+          88 FS-SAI-OK      VALUE 0.
+       77 WS-EOF            PIC X.
+          88 EOF-OK         VALUE 'S' FALSE 'N'.
+       77 WS-CONT           PIC 9(06) VALUE ZEROS.
+       77 WS-CSV-LINHA      PIC X(100) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM   PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY '***** EXPORTACAO CSV DE CONTATOS *****'
+            PERFORM P100-ABRIR-ARQUIVOS
+            IF FS-OK AND FS-SAI-OK
+               SET EOF-OK TO FALSE
+               PERFORM P300-PROCESSAR UNTIL EOF-OK
+            END-IF
+            PERFORM P900-FIM
+            .
+
+       P100-ABRIR-ARQUIVOS.
+       SET FS-OK TO TRUE.
+       SET FS-SAI-OK TO TRUE.
+       MOVE ZEROS TO WS-CONT.
+
+       OPEN INPUT CONTATOS
+       IF NOT FS-OK
+          DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+          CALL 'FSMSGTT' USING WS-FS WS-FS-MSG
+          DISPLAY WS-FS-MSG
+       END-IF
+
+       OPEN OUTPUT ARQSAIDA
+       IF NOT FS-SAI-OK
+          DISPLAY 'ERRO AO ABRIR O ARQUIVO DE EXPORTACAO'
+       END-IF
+       .
+
+       P300-PROCESSAR.
+       READ CONTATOS INTO WS-REGISTRO
+            AT END
+               SET EOF-OK TO TRUE
+            NOT AT END
+               IF CONTATO-ATIVO
+                  PERFORM P310-GRAVAR-LINHA-CSV
+               END-IF
+       END-READ
+       .
+
+       P310-GRAVAR-LINHA-CSV.
+       MOVE SPACES TO WS-CSV-LINHA
+       STRING '"'           DELIMITED BY SIZE
+              WS-ID-CONTATO DELIMITED BY SIZE
+              '","'         DELIMITED BY SIZE
+              WS-NM-CONTATO DELIMITED BY SIZE
+              '","'         DELIMITED BY SIZE
+              WS-TELEFONE   DELIMITED BY SIZE
+              '","'         DELIMITED BY SIZE
+              WS-EMAIL      DELIMITED BY SIZE
+              '"'           DELIMITED BY SIZE
+         INTO WS-CSV-LINHA
+       END-STRING
+       ADD 1 TO WS-CONT
+       WRITE REG-SAIDA FROM WS-CSV-LINHA
+       .
+
+       P900-FIM.
+       IF FS-OK
+          CLOSE CONTATOS
+       END-IF
+       IF FS-SAI-OK
+          CLOSE ARQSAIDA
+          DISPLAY 'EXPORTACAO CSV CONCLUIDA: ' WS-CONT ' CONTATO(S)'
+       END-IF
+
+       GOBACK.
+       END PROGRAM EXPCSVTT.
