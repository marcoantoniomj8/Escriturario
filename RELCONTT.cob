@@ -0,0 +1,223 @@
+      *********************************************************
+      * Autor: Marco Antônio Machado Junior.
+      * Data: 09/08/2026.
+      * Propósito: Emitir o relatório impresso de contatos, com
+      *            cabeçalho, data de emissão, quebra de página
+      *            e contagem final de registros.
+      * 09/08/2026 MAMJ - Mensagens de FILE STATUS passam a ser
+      *                   traduzidas pelo módulo comum FSMSGTT.
+      * 09/08/2026 MAMJ - Transformado em módulo, chamado a partir
+      *                   do submenu de relatórios do MENUCNTT.
+      * 09/08/2026 MAMJ - Relatório passa a listar somente contatos
+      *                   ativos.
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCONTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT CONTATOS ASSIGN TO
+                'C:\cobol\CONTATOS.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-CONTATO
+                ALTERNATE RECORD KEY IS NM-CONTATO
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FS.
+
+                SELECT RELATORIO ASSIGN TO
+                'C:\cobol\RELCONTT.LST'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD RELATORIO.
+       01 REG-RELATORIO         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-REGISTRO      PIC X(153) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO PIC 9(06).
+          03 WS-NM-CONTATO PIC X(20).
+          03 WS-TELEFONE   PIC X(15).
+          03 WS-EMAIL      PIC X(40).
+          03 WS-ENDERECO   PIC X(40).
+          03 WS-CD-GRUPO   PIC 9(03).
+          03 WS-ST-CONTATO PIC X(01).
+          03 WS-DT-ULT-ALTERACAO PIC 9(08).
+          03 WS-US-ULT-ALTERACAO PIC X(12).
+          03 WS-DT-NASCIMENTO PIC 9(08).
+       77 WS-FS             PIC 99.
+          88 FS-OK          VALUE 0.
+       77 WS-FS-MSG         PIC X(40).
+       77 WS-FS-REL         PIC 99.
+          88 FS-REL-OK      VALUE 0.
+       77 WS-EOF            PIC X.
+          88 EOF-OK         VALUE 'S' FALSE 'N'.
+       77 WS-CONT           PIC 9(06) VALUE ZEROS.
+       77 WS-LINHA          PIC 9(02) VALUE ZEROS.
+       77 WS-PAGINA         PIC 9(04) VALUE ZEROS.
+       77 WS-MAX-LINHAS     PIC 9(02) VALUE 40.
+
+       01 WS-DATA-SISTEMA.
+          03 WS-DT-ANO      PIC 9(04).
+          03 WS-DT-MES      PIC 9(02).
+          03 WS-DT-DIA      PIC 9(02).
+
+       01 WS-DATA-EDICAO.
+          03 WS-DE-DIA      PIC 99.
+          03 FILLER         PIC X VALUE '/'.
+          03 WS-DE-MES      PIC 99.
+          03 FILLER         PIC X VALUE '/'.
+          03 WS-DE-ANO      PIC 9(04).
+
+       01 WS-LINHA-CAB1.
+          03 FILLER         PIC X(20) VALUE SPACES.
+          03 FILLER         PIC X(30) VALUE
+                             'RELATORIO DE CONTATOS'.
+          03 FILLER         PIC X(10) VALUE SPACES.
+          03 FILLER         PIC X(08) VALUE 'PAGINA: '.
+          03 WS-CAB1-PAG    PIC ZZZ9.
+          03 FILLER         PIC X(64) VALUE SPACES.
+
+       01 WS-LINHA-CAB2.
+          03 FILLER         PIC X(07) VALUE 'EMISSAO'.
+          03 FILLER         PIC X(02) VALUE ': '.
+          03 WS-CAB2-DATA   PIC X(10).
+          03 FILLER         PIC X(113) VALUE SPACES.
+
+       01 WS-LINHA-CAB3.
+          03 FILLER         PIC X(06) VALUE 'ID'.
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 FILLER         PIC X(20) VALUE 'NOME'.
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 FILLER         PIC X(15) VALUE 'TELEFONE'.
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 FILLER         PIC X(40) VALUE 'EMAIL'.
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 FILLER         PIC X(40) VALUE 'ENDERECO'.
+          03 FILLER         PIC X(03) VALUE SPACES.
+
+       01 WS-LINHA-DET.
+          03 WS-DET-ID      PIC ZZZZZ9.
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 WS-DET-NOME    PIC X(20).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 WS-DET-TEL     PIC X(15).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 WS-DET-EMAIL   PIC X(40).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 WS-DET-ENDER   PIC X(40).
+          03 FILLER         PIC X(03) VALUE SPACES.
+
+       01 WS-LINHA-RODAPE.
+          03 FILLER         PIC X(20) VALUE
+                             'TOTAL DE CONTATOS: '.
+          03 WS-ROD-TOTAL   PIC ZZZZZ9.
+          03 FILLER         PIC X(106) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM   PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY '***** RELATORIO DE CONTATOS *****'
+            PERFORM P100-ABRIR-ARQUIVOS
+            IF FS-OK AND FS-REL-OK
+               PERFORM P200-IMPRIMIR-CABECALHO
+               SET EOF-OK TO FALSE
+               PERFORM P300-PROCESSAR UNTIL EOF-OK
+               PERFORM P800-IMPRIMIR-RODAPE
+            END-IF
+            PERFORM P900-FIM
+            .
+
+       P100-ABRIR-ARQUIVOS.
+       SET FS-OK TO TRUE.
+       SET FS-REL-OK TO TRUE.
+       MOVE ZEROS TO WS-CONT WS-LINHA WS-PAGINA.
+
+       OPEN INPUT CONTATOS
+       IF NOT FS-OK
+          DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+          CALL 'FSMSGTT' USING WS-FS WS-FS-MSG
+          DISPLAY WS-FS-MSG
+       END-IF
+
+       OPEN OUTPUT RELATORIO
+       IF NOT FS-REL-OK
+          DISPLAY 'ERRO AO ABRIR O ARQUIVO DE RELATORIO'
+          CALL 'FSMSGTT' USING WS-FS-REL WS-FS-MSG
+          DISPLAY WS-FS-MSG
+       END-IF
+
+       ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WS-DT-DIA TO WS-DE-DIA
+       MOVE WS-DT-MES TO WS-DE-MES
+       MOVE WS-DT-ANO TO WS-DE-ANO
+       MOVE ZEROS TO WS-CONT WS-LINHA WS-PAGINA
+       .
+
+       P200-IMPRIMIR-CABECALHO.
+       ADD 1 TO WS-PAGINA
+       MOVE WS-PAGINA        TO WS-CAB1-PAG
+       MOVE WS-DATA-EDICAO   TO WS-CAB2-DATA
+       WRITE REG-RELATORIO FROM WS-LINHA-CAB1
+       WRITE REG-RELATORIO FROM WS-LINHA-CAB2
+       MOVE SPACES TO REG-RELATORIO
+       WRITE REG-RELATORIO
+       WRITE REG-RELATORIO FROM WS-LINHA-CAB3
+       MOVE ZEROS TO WS-LINHA
+       .
+
+       P300-PROCESSAR.
+       READ CONTATOS INTO WS-REGISTRO
+            AT END
+              SET EOF-OK TO TRUE
+            NOT AT END
+              IF CONTATO-ATIVO
+                 IF WS-LINHA GREATER OR EQUAL WS-MAX-LINHAS
+                    PERFORM P200-IMPRIMIR-CABECALHO
+                 END-IF
+                 ADD 1 TO WS-CONT
+                 ADD 1 TO WS-LINHA
+                 MOVE WS-ID-CONTATO TO WS-DET-ID
+                 MOVE WS-NM-CONTATO TO WS-DET-NOME
+                 MOVE WS-TELEFONE   TO WS-DET-TEL
+                 MOVE WS-EMAIL      TO WS-DET-EMAIL
+                 MOVE WS-ENDERECO   TO WS-DET-ENDER
+                 WRITE REG-RELATORIO FROM WS-LINHA-DET
+              END-IF
+       END-READ
+       .
+
+       P800-IMPRIMIR-RODAPE.
+       MOVE SPACES TO REG-RELATORIO
+       WRITE REG-RELATORIO
+       MOVE WS-CONT TO WS-ROD-TOTAL
+       WRITE REG-RELATORIO FROM WS-LINHA-RODAPE
+       .
+
+       P900-FIM.
+       IF FS-OK
+          CLOSE CONTATOS
+       END-IF
+       IF FS-REL-OK
+          CLOSE RELATORIO
+          DISPLAY 'RELATORIO GERADO COM SUCESSO: '
+                  WS-CONT ' CONTATO(S)'
+       END-IF
+
+       GOBACK.
+       END PROGRAM RELCONTT.
