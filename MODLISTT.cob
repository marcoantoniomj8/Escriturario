@@ -2,6 +2,20 @@
       * Autor: Marco Antônio Machado Junior.
       * Data:  08/11/2023.
       * Propósito: Transformar de programa para módulo (LISCONTT)
+      * 09/08/2026 MAMJ - Mensagens de FILE STATUS passam a ser
+      *                   traduzidas pelo módulo comum FSMSGTT.
+      * 09/08/2026 MAMJ - Listagem passa a paginar de 10 em 10
+      *                   registros, aguardando <ENTER> do operador.
+      * 09/08/2026 MAMJ - Listagem passa a ocultar contatos inativos
+      *                   (excluídos logicamente) por padrão.
+      * 09/08/2026 MAMJ - Listagem passa a aceitar uma faixa de
+      *                   ID-CONTATO inicial/final, iniciando a
+      *                   busca já na chave inicial da faixa.
+      * 09/08/2026 MAMJ - Corrigido campo de entrada da faixa de id
+      *                   para numérico (PIC 9), pois um alfanumérico
+      *                   preenchido pelo ACCEPT com espaços à direita
+      *                   falhava em IS NUMERIC mesmo para um id
+      *                   válido não preenchido com zeros à esquerda.
       *********************************************************
 
 
@@ -14,11 +28,13 @@
             DECIMAL-POINT IS COMMA.
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-                SELECT CONTATOS ASSIGN TO 
+                SELECT CONTATOS ASSIGN TO
                 'C:\cobol\CONTATOS.DAT'
-                ORGANIZATION IS INDEXED.
-                ACCESS MODE IS SEQUENTIAL.
-                RECORD KEY IS ID-CONTATO.
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-CONTATO
+                ALTERNATE RECORD KEY IS NM-CONTATO
+                    WITH DUPLICATES
                 FILE STATUS IS WS-FS.
 
        DATA DIVISION.
@@ -28,17 +44,37 @@
 
        WORKING-STORAGE SECTION.
 
-       01 REGISTRO         PIC X(22) VALUE SPACES.
-       01 FILLER REDEFINES REGISTRO
-          03 WS-ID-CONTATO PIC 9(02).
+       01 WS-REGISTRO      PIC X(153) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO PIC 9(06).
           03 WS-NM-CONTATO PIC X(20).
+          03 WS-TELEFONE   PIC X(15).
+          03 WS-EMAIL      PIC X(40).
+          03 WS-ENDERECO   PIC X(40).
+          03 WS-CD-GRUPO   PIC 9(03).
+          03 WS-ST-CONTATO PIC X(01).
+          03 WS-DT-ULT-ALTERACAO PIC 9(08).
+          03 WS-US-ULT-ALTERACAO PIC X(12).
+          03 WS-DT-NASCIMENTO PIC 9(08).
        77 WS-FS            PIC 99.
           88 FS-OK         VALUE 0.
+       77 WS-FS-MSG        PIC X(40).
        77 WS-EOF           PIC X.
           88 EOF-OK        VALUE 'S' FALSE 'N'.
        77 WS-EXIT          PIC X.
           88 EXIT-OK       VALUE 'F' FALSE 'N'.
-       77 WS-CONT          PIC 9(02) VALUE ZEROS.
+       77 WS-CONT          PIC 9(06) VALUE ZEROS.
+       77 WS-PAG-CONT      PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-POR-PAGINA PIC 9(02) VALUE 10.
+       77 WS-TECLA         PIC X.
+       77 WS-OPCAO-LISTA   PIC X VALUE SPACES.
+       77 WS-MODO-FAIXA    PIC X VALUE 'N'.
+          88 MODO-FAIXA-OK VALUE 'S' FALSE 'N'.
+       77 WS-ID-INICIO     PIC 9(06) VALUE ZEROS.
+       77 WS-ID-FIM        PIC 9(06) VALUE 999999.
+       77 WS-ID-ENTRADA    PIC 9(06) VALUE ZEROS.
+       77 WS-ID-VALIDO     PIC X VALUE 'N'.
+          88 ID-VALIDO-OK  VALUE 'S' FALSE 'N'.
 
        LINKAGE SECTION.
        01 LK-COM-AREA.
@@ -46,7 +82,7 @@
 
        PROCEDURE DIVISION USING LK-COM-AREA.
       
-       MAIN PROCEDURE.
+       MAIN-PROCEDURE.
             DISPLAY '***** LISTAR OS CONTATOS *****'
             SET EXIT-OK TO FALSE
             PERFORM P300-LISTAR THRU P300-FIM UNTIL EXIT-OK
@@ -57,34 +93,96 @@
        SET EOF-OK TO FALSE.
        SET FS-OK TO TRUE.
        SET WS-CONT TO 0.
+       SET WS-PAG-CONT TO 0.
+       SET MODO-FAIXA-OK TO FALSE.
+       MOVE ZEROS  TO WS-ID-INICIO.
+       MOVE 999999 TO WS-ID-FIM.
 
        OPEN INPUT CONTATOS
 
        IF FS-OK THEN
-        PERFORM UNTIL EOF-OK  
-               READ CONTATOS INTO WS-REGISTRO
+          DISPLAY '<1> TODOS OS CONTATOS  <2> FAIXA DE ID'
+          ACCEPT WS-OPCAO-LISTA
+
+          IF WS-OPCAO-LISTA EQUAL '2'
+             SET MODO-FAIXA-OK TO TRUE
+             PERFORM P305-INFORMAR-FAIXA
+             MOVE WS-ID-INICIO TO ID-CONTATO
+             START CONTATOS KEY IS GREATER OR EQUAL ID-CONTATO
+                   INVALID KEY
+                      SET EOF-OK TO TRUE
+             END-START
+          END-IF
+
+        PERFORM UNTIL EOF-OK
+               READ CONTATOS NEXT RECORD INTO WS-REGISTRO
                    AT END
                      SET EOF-OK TO TRUE
                    NOT AT END
-                     ADD 1 TO WS-CONT
-                     DISPLAY 'REGISTRO'
-                              WS-CONT
-                              ': '
-                              WS-ID-CONTATO
-                              ' - '
-                              WS-NM-CONTATO
+                     IF MODO-FAIXA-OK
+                        AND WS-ID-CONTATO GREATER WS-ID-FIM
+                        SET EOF-OK TO TRUE
+                     ELSE
+                        IF CONTATO-ATIVO THEN
+                           ADD 1 TO WS-CONT
+                           ADD 1 TO WS-PAG-CONT
+                           DISPLAY 'REGISTRO'
+                                    WS-CONT
+                                    ': '
+                                    WS-ID-CONTATO
+                                    ' - '
+                                    WS-NM-CONTATO
+                           IF WS-PAG-CONT GREATER OR EQUAL
+                              WS-MAX-POR-PAGINA
+                              DISPLAY 'TECLE <ENTER> PARA CONTINUAR...'
+                              ACCEPT WS-TECLA
+                              SET WS-PAG-CONT TO 0
+                           END-IF
+                        END-IF
+                     END-IF
                END-READ
         END-PERFORM
        ELSE
                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
-                DISPLAY 'FILE STATUS:' WS-FS
+                CALL 'FSMSGTT' USING WS-FS WS-FS-MSG
+                DISPLAY WS-FS-MSG
        END-IF
 
        CLOSE CONTATOS
        .
-      
+
        P300-FIM.
+
+      *---------------------------------------------------------
+      * Solicita e valida o ID inicial e final da faixa a listar.
+      *---------------------------------------------------------
+       P305-INFORMAR-FAIXA.
+       SET ID-VALIDO-OK TO FALSE
+       PERFORM P306-INFORMAR-ID-INICIO UNTIL ID-VALIDO-OK
+       SET ID-VALIDO-OK TO FALSE
+       PERFORM P307-INFORMAR-ID-FIM UNTIL ID-VALIDO-OK
+       .
+
+       P306-INFORMAR-ID-INICIO.
+       DISPLAY 'INFORME O ID INICIAL DA FAIXA:'
+       ACCEPT WS-ID-ENTRADA
+       MOVE WS-ID-ENTRADA TO WS-ID-INICIO
+       SET ID-VALIDO-OK TO TRUE
+       .
+
+       P307-INFORMAR-ID-FIM.
+       DISPLAY 'INFORME O ID FINAL DA FAIXA:'
+       ACCEPT WS-ID-ENTRADA
+       IF WS-ID-ENTRADA NOT LESS WS-ID-INICIO
+          MOVE WS-ID-ENTRADA TO WS-ID-FIM
+          SET ID-VALIDO-OK TO TRUE
+       ELSE
+          DISPLAY 'VALOR INVALIDO, DEVE SER MAIOR OU IGUAL AO ID'
+          DISPLAY 'INICIAL'
+       END-IF
+       .
+
        P900-FIM.
        GOBACK.
-      END PROGRAM MODLISTT.
+       END PROGRAM LISCONTT.
        
\ No newline at end of file
