@@ -0,0 +1,316 @@
+      *********************************************************
+      * Autor: Marco Antônio Machado Junior.
+      * Data: 09/08/2026.
+      * Propósito: Emitir a estatística diária de contatos: total
+      *            de contatos ativos e inativos, quebra por grupo
+      *            e movimentação (inclusões/exclusões/reativações)
+      *            do log (CONTLOG.DAT) desde a última execução
+      *            deste programa.
+      *
+      * Histórico de alterações
+      * 09/08/2026 MAMJ - Transformado em módulo, chamado a partir
+      *                   do submenu de relatórios do MENUCNTT.
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTCONTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT CONTATOS ASSIGN TO
+                'C:\cobol\CONTATOS.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-CONTATO
+                ALTERNATE RECORD KEY IS NM-CONTATO
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FS.
+
+                SELECT GRUPOS ASSIGN TO
+                'C:\cobol\GRUPCNTT.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS GRP-CD-GRUPO
+                FILE STATUS IS WS-FS-GRP.
+
+                SELECT CONTLOG ASSIGN TO
+                'C:\cobol\CONTLOG.DAT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-LOG.
+
+                SELECT ARQCHECKPT ASSIGN TO
+                'C:\cobol\ESTCONTT.CKP'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-CKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD GRUPOS.
+          COPY FD_GRUPTT.
+
+       FD CONTLOG.
+          COPY FD_LOGTT.
+
+       FD ARQCHECKPT.
+       01 REG-CHECKPOINT     PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-REGISTRO      PIC X(153) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO PIC 9(06).
+          03 WS-NM-CONTATO PIC X(20).
+          03 WS-TELEFONE   PIC X(15).
+          03 WS-EMAIL      PIC X(40).
+          03 WS-ENDERECO   PIC X(40).
+          03 WS-CD-GRUPO   PIC 9(03).
+          03 WS-ST-CONTATO PIC X(01).
+          03 WS-DT-ULT-ALTERACAO PIC 9(08).
+          03 WS-US-ULT-ALTERACAO PIC X(12).
+          03 WS-DT-NASCIMENTO PIC 9(08).
+       77 WS-FS             PIC 99.
+          88 FS-OK          VALUE 0.
+       77 WS-FS-GRP         PIC 99.
+          88 FS-GRP-OK      VALUE 0.
+       77 WS-FS-LOG         PIC 99.
+          88 FS-LOG-OK      VALUE 0.
+       77 WS-FS-CKP         PIC 99.
+          88 FS-CKP-OK      VALUE 0.
+       77 WS-FS-MSG         PIC X(40).
+       77 WS-EOF            PIC X.
+          88 EOF-OK         VALUE 'S' FALSE 'N'.
+
+       77 WS-TOT-ATIVOS     PIC 9(06) VALUE ZEROS.
+       77 WS-TOT-INATIVOS   PIC 9(06) VALUE ZEROS.
+       77 WS-SEM-GRUPO      PIC 9(06) VALUE ZEROS.
+
+       01 WS-TAB-GRUPOS.
+          03 WS-TAB-ITEM OCCURS 100 TIMES.
+             05 WS-TAB-CD-GRUPO PIC 9(03).
+             05 WS-TAB-NM-GRUPO PIC X(20).
+             05 WS-TAB-CONT     PIC 9(06).
+       77 WS-QTD-GRUPOS     PIC 9(03) VALUE ZEROS.
+       77 WS-IDX            PIC 9(03) VALUE ZEROS.
+       77 WS-ACHOU-GRUPO    PIC X VALUE 'N'.
+          88 ACHOU-GRUPO-OK VALUE 'S' FALSE 'N'.
+
+       77 WS-CHECKPOINT     PIC 9(08) VALUE ZEROS.
+       77 WS-LOG-LIDOS      PIC 9(08) VALUE ZEROS.
+       77 WS-NOVOS          PIC 9(06) VALUE ZEROS.
+       77 WS-EXCLUIDOS      PIC 9(06) VALUE ZEROS.
+       77 WS-REATIVADOS     PIC 9(06) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM   PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY '***** ESTATISTICA DIARIA DE CONTATOS *****'
+            PERFORM P100-ABRIR-ARQUIVOS
+            IF FS-OK
+               PERFORM P200-CARREGAR-GRUPOS
+               SET EOF-OK TO FALSE
+               PERFORM P300-PROCESSAR-CONTATOS UNTIL EOF-OK
+               PERFORM P400-PROCESSAR-LOG
+               PERFORM P800-IMPRIMIR-ESTATISTICAS
+            END-IF
+            PERFORM P900-FIM
+            .
+
+       P100-ABRIR-ARQUIVOS.
+       SET FS-OK TO TRUE.
+       SET FS-GRP-OK TO TRUE.
+       SET FS-LOG-OK TO TRUE.
+       MOVE ZEROS TO WS-TOT-ATIVOS WS-TOT-INATIVOS WS-SEM-GRUPO
+                     WS-QTD-GRUPOS WS-LOG-LIDOS WS-NOVOS
+                     WS-EXCLUIDOS WS-REATIVADOS.
+
+       OPEN INPUT CONTATOS
+       IF NOT FS-OK
+          DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+          CALL 'FSMSGTT' USING WS-FS WS-FS-MSG
+          DISPLAY WS-FS-MSG
+       END-IF
+
+       OPEN INPUT GRUPOS
+       IF WS-FS-GRP EQUAL 35
+          DISPLAY 'CADASTRO DE GRUPOS AINDA NAO EXISTE, IGNORANDO'
+       ELSE
+          IF NOT FS-GRP-OK
+             DISPLAY 'ERRO AO ABRIR O ARQUIVO DE GRUPOS'
+             CALL 'FSMSGTT' USING WS-FS-GRP WS-FS-MSG
+             DISPLAY WS-FS-MSG
+          END-IF
+       END-IF
+       .
+
+       P200-CARREGAR-GRUPOS.
+       IF FS-GRP-OK
+          SET EOF-OK TO FALSE
+          PERFORM P210-LER-GRUPO UNTIL EOF-OK
+          CLOSE GRUPOS
+       END-IF
+       .
+
+       P210-LER-GRUPO.
+       READ GRUPOS NEXT RECORD
+            AT END
+               SET EOF-OK TO TRUE
+            NOT AT END
+               IF WS-QTD-GRUPOS LESS 100
+                  ADD 1 TO WS-QTD-GRUPOS
+                  MOVE GRP-CD-GRUPO TO WS-TAB-CD-GRUPO(WS-QTD-GRUPOS)
+                  MOVE GRP-NM-GRUPO TO WS-TAB-NM-GRUPO(WS-QTD-GRUPOS)
+                  MOVE ZEROS TO WS-TAB-CONT(WS-QTD-GRUPOS)
+               END-IF
+       END-READ
+       .
+
+       P300-PROCESSAR-CONTATOS.
+       READ CONTATOS INTO WS-REGISTRO
+            AT END
+               SET EOF-OK TO TRUE
+            NOT AT END
+               IF CONTATO-ATIVO
+                  ADD 1 TO WS-TOT-ATIVOS
+                  PERFORM P310-LOCALIZAR-GRUPO
+               ELSE
+                  ADD 1 TO WS-TOT-INATIVOS
+               END-IF
+       END-READ
+       .
+
+       P310-LOCALIZAR-GRUPO.
+       SET ACHOU-GRUPO-OK TO FALSE
+       SET WS-IDX TO 1
+       PERFORM P311-COMPARAR-GRUPO
+          UNTIL WS-IDX GREATER WS-QTD-GRUPOS OR ACHOU-GRUPO-OK
+       IF NOT ACHOU-GRUPO-OK
+          ADD 1 TO WS-SEM-GRUPO
+       END-IF
+       .
+
+       P311-COMPARAR-GRUPO.
+       IF WS-CD-GRUPO EQUAL WS-TAB-CD-GRUPO(WS-IDX)
+          ADD 1 TO WS-TAB-CONT(WS-IDX)
+          SET ACHOU-GRUPO-OK TO TRUE
+       ELSE
+          ADD 1 TO WS-IDX
+       END-IF
+       .
+
+      *---------------------------------------------------------
+      * Lê o log de movimentação a partir do ponto onde a última
+      * execução parou (ESTCONTT.CKP), contando as ocorrências de
+      * cada operação, e atualiza o checkpoint para a próxima vez.
+      *---------------------------------------------------------
+       P400-PROCESSAR-LOG.
+       PERFORM P410-LER-CHECKPOINT
+
+       OPEN INPUT CONTLOG
+       IF WS-FS-LOG EQUAL 35
+          DISPLAY 'LOG DE MOVIMENTACAO AINDA NAO EXISTE, IGNORANDO'
+       ELSE
+          IF FS-LOG-OK
+             SET EOF-OK TO FALSE
+             PERFORM P420-PULAR-LOG
+                UNTIL EOF-OK OR WS-LOG-LIDOS = WS-CHECKPOINT
+             IF NOT EOF-OK
+                PERFORM P430-LER-LOG UNTIL EOF-OK
+             END-IF
+             CLOSE CONTLOG
+             PERFORM P440-GRAVAR-CHECKPOINT
+          ELSE
+             DISPLAY 'ERRO AO ABRIR O ARQUIVO DE LOG'
+             CALL 'FSMSGTT' USING WS-FS-LOG WS-FS-MSG
+             DISPLAY WS-FS-MSG
+          END-IF
+       END-IF
+       .
+
+       P410-LER-CHECKPOINT.
+       SET WS-CHECKPOINT TO 0.
+       SET FS-CKP-OK TO TRUE.
+
+       OPEN INPUT ARQCHECKPT
+       IF FS-CKP-OK
+          READ ARQCHECKPT INTO WS-CHECKPOINT
+             AT END
+                SET WS-CHECKPOINT TO 0
+          END-READ
+          CLOSE ARQCHECKPT
+       END-IF
+       .
+
+       P420-PULAR-LOG.
+       READ CONTLOG
+            AT END
+               SET EOF-OK TO TRUE
+            NOT AT END
+               ADD 1 TO WS-LOG-LIDOS
+       END-READ
+       .
+
+       P430-LER-LOG.
+       READ CONTLOG
+            AT END
+               SET EOF-OK TO TRUE
+            NOT AT END
+               ADD 1 TO WS-LOG-LIDOS
+               EVALUATE LOG-OPERACAO
+                  WHEN 'I'
+                     ADD 1 TO WS-NOVOS
+                  WHEN 'E'
+                     ADD 1 TO WS-EXCLUIDOS
+                  WHEN 'R'
+                     ADD 1 TO WS-REATIVADOS
+                  WHEN OTHER
+                     CONTINUE
+               END-EVALUATE
+       END-READ
+       .
+
+       P440-GRAVAR-CHECKPOINT.
+       OPEN OUTPUT ARQCHECKPT
+       IF FS-CKP-OK
+          WRITE REG-CHECKPOINT FROM WS-LOG-LIDOS
+          CLOSE ARQCHECKPT
+       END-IF
+       .
+
+       P800-IMPRIMIR-ESTATISTICAS.
+       DISPLAY '===== ESTATISTICA DE CONTATOS ====='
+       DISPLAY 'CONTATOS ATIVOS..............: ' WS-TOT-ATIVOS
+       DISPLAY 'CONTATOS INATIVOS............: ' WS-TOT-INATIVOS
+       DISPLAY 'CONTATOS ATIVOS SEM GRUPO....: ' WS-SEM-GRUPO
+       DISPLAY '--- CONTATOS ATIVOS POR GRUPO ---'
+       SET WS-IDX TO 1
+       PERFORM P810-IMPRIMIR-GRUPO UNTIL WS-IDX GREATER WS-QTD-GRUPOS
+       DISPLAY '--- MOVIMENTACAO DESDE A ULTIMA EXECUCAO ---'
+       DISPLAY 'REGISTROS INCLUIDOS..........: ' WS-NOVOS
+       DISPLAY 'REGISTROS EXCLUIDOS...........: ' WS-EXCLUIDOS
+       DISPLAY 'REGISTROS REATIVADOS..........: ' WS-REATIVADOS
+       .
+
+       P810-IMPRIMIR-GRUPO.
+       DISPLAY WS-TAB-CD-GRUPO(WS-IDX) ' - '
+               WS-TAB-NM-GRUPO(WS-IDX) ': '
+               WS-TAB-CONT(WS-IDX)
+       ADD 1 TO WS-IDX
+       .
+
+       P900-FIM.
+       IF FS-OK
+          CLOSE CONTATOS
+       END-IF
+
+       GOBACK.
+       END PROGRAM ESTCONTT.
