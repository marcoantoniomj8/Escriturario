@@ -2,11 +2,48 @@
       * Autor: Marco Antônio Machado Junior.
       * Data: 08/11/2023.
       * Propósito: Transformar de programa para módulo (CADCONTT)
+      *
+      * Histórico de alterações
+      * 09/08/2026 MAMJ - Cadastro passa a capturar também telefone,
+      *                   e-mail e endereço do contato.
+      * 09/08/2026 MAMJ - Cadastro passa a exigir confirmação do
+      *                   operador antes de gravar o registro.
+      * 09/08/2026 MAMJ - PROGRAM-ID renomeado para CADCONTT, para
+      *                   ficar de acordo com a chamada do MENUCNTT.
+      * 09/08/2026 MAMJ - Mensagens de FILE STATUS passam a ser
+      *                   traduzidas pelo módulo comum FSMSGTT.
+      * 09/08/2026 MAMJ - Toda inclusão passa a gerar uma linha no
+      *                   log de movimentação (GRAVLOGTT).
+      * 09/08/2026 MAMJ - Cadastro passa a rejeitar nome já existente,
+      *                   usando a chave alternada NM-CONTATO.
+      * 09/08/2026 MAMJ - Cadastro passa a capturar o grupo do contato,
+      *                   validado contra o cadastro de grupos
+      *                   (GRUPCNTT.DAT).
+      * 09/08/2026 MAMJ - Cadastro passa a exigir um nome não em
+      *                   branco, repetindo a pergunta até ser
+      *                   informado.
+      * 09/08/2026 MAMJ - Cadastro passa a gravar automaticamente a
+      *                   data e o usuário (do sistema operacional)
+      *                   da última alteração do contato.
+      * 09/08/2026 MAMJ - O identificador do contato passa a ser
+      *                   atribuído automaticamente (maior ID já
+      *                   cadastrado mais um), em vez de digitado
+      *                   pelo operador.
+      * 09/08/2026 MAMJ - Telefone e e-mail passam a ser validados
+      *                   (telefone somente com dígitos, e-mail com
+      *                   @ e domínio) antes de aceitos.
+      * 09/08/2026 MAMJ - Cadastro passa a capturar a data de
+      *                   nascimento do contato, para o lembrete de
+      *                   aniversários.
+      * 09/08/2026 MAMJ - Validação da data de nascimento passa a
+      *                   considerar a quantidade de dias de cada
+      *                   mês, rejeitando datas impossíveis como
+      *                   30 de fevereiro.
       *********************************************************
 
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. MODCADTT.
+       PROGRAM-ID. CADCONTT.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -14,37 +51,80 @@
             DECIMAL-POINT IS COMMA.
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-                SELECT CONTATOS ASSIGN TO 
+                SELECT CONTATOS ASSIGN TO
                 'C:\cobol\CONTATOS.DAT'
-                ORGANIZATION IS INDEXED.
-                ACCESS MODE IS RANDOM.
-                RECORD KEY IS ID-CONTATO.
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-CONTATO
+                ALTERNATE RECORD KEY IS NM-CONTATO
+                    WITH DUPLICATES
                 FILE STATUS IS WS-FS.
 
+                SELECT GRUPOS ASSIGN TO
+                'C:\cobol\GRUPCNTT.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS GRP-CD-GRUPO
+                FILE STATUS IS WS-FS-GRP.
+
        DATA DIVISION.
        FILE SECTION.
        FD CONTATOS.
-          COPY FD_CONTT. 
+          COPY FD_CONTT.
+
+       FD GRUPOS.
+          COPY FD_GRUPTT.
 
        WORKING-STORAGE SECTION.
 
-       01 REGISTRO         PIC X(22) VALUE SPACES.
-       01 FILLER REDEFINES REGISTRO
-          03 WS-ID-CONTATO PIC 9(02).
+       01 WS-REGISTRO      PIC X(153) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO PIC 9(06).
           03 WS-NM-CONTATO PIC X(20).
+          03 WS-TELEFONE   PIC X(15).
+          03 WS-EMAIL      PIC X(40).
+          03 WS-ENDERECO   PIC X(40).
+          03 WS-CD-GRUPO   PIC 9(03).
+          03 WS-ST-CONTATO PIC X(01).
+          03 WS-DT-ULT-ALTERACAO PIC 9(08).
+          03 WS-US-ULT-ALTERACAO PIC X(12).
+          03 WS-DT-NASCIMENTO PIC 9(08).
        77 WS-FS            PIC 99.
           88 FS-OK         VALUE 0.
+       77 WS-FS-MSG        PIC X(40).
        77 WS-EOF           PIC X.
           88 EOF-OK        VALUE 'S' FALSE 'N'.
        77 WS-EXIT          PIC X.
           88 EXIT-OK       VALUE 'F' FALSE 'N'.
+       77 WS-CONFIRM       PIC X VALUE SPACES.
+       77 WS-DUPLICADO     PIC X VALUE 'N'.
+          88 NOME-DUPLICADO VALUE 'S' FALSE 'N'.
+       77 WS-FS-GRP        PIC 99.
+          88 FS-GRP-OK     VALUE 0.
+       77 WS-GRUPO-INVAL   PIC X VALUE 'N'.
+          88 GRUPO-INVALIDO VALUE 'S' FALSE 'N'.
+       77 WS-MAX-ID         PIC 9(06) VALUE ZEROS.
+       77 WS-TEL-VALIDO     PIC X VALUE 'N'.
+          88 TELEFONE-VALIDO-OK VALUE 'S' FALSE 'N'.
+       77 WS-EMAIL-VALIDO   PIC X VALUE 'N'.
+          88 EMAIL-VALIDO-OK VALUE 'S' FALSE 'N'.
+       77 WS-LEN-TEL        PIC 9(02) VALUE ZEROS.
+       77 WS-POS-ARROBA     PIC 9(02) VALUE ZEROS.
+       77 WS-POS-DOMINIO    PIC 9(02) VALUE ZEROS.
+       77 WS-LEN-DOMINIO    PIC 9(02) VALUE ZEROS.
+       77 WS-POS-PONTO      PIC 9(02) VALUE ZEROS.
+       77 WS-NASC-VALIDA    PIC X VALUE 'N'.
+          88 DATA-NASC-VALIDA-OK VALUE 'S' FALSE 'N'.
+       77 WS-NASC-MES       PIC 9(02).
+       77 WS-NASC-DIA       PIC 9(02).
+       77 WS-NASC-MAX-DIA   PIC 9(02).
 
        LINKAGE SECTION.
        01 LK-COM-AREA.
           03 LK-MENSAGEM   PIC X(20).
 
        PROCEDURE DIVISION USING LK-COM-AREA.
-       MAIN PROCEDURE.
+       MAIN-PROCEDURE.
             DISPLAY '***** CADASTRO DE CONTATOS *****'
             SET EXIT-OK TO FALSE
             PERFORM P300-CADASTRA THRU P300-FIM UNTIL EXIT-OK
@@ -55,42 +135,262 @@
        SET EOF-OK TO FALSE.
        SET FS-OK TO TRUE.
 
+       PERFORM P290-CALCULAR-PROX-ID
        DISPLAY 'PARA REGISTRAR UM CONTATO, INFORME: '
-       DISPLAY 'UM NUMERO PARA A IDENTIFICACAO E TECLE <ENTER>: '
-       ACCEPT WS-ID-CONTATO
-       DISPLAY 'UM NOME PARA O CONTATO E TECLE ENTER: '
-       ACCEPT WS-NM-CONTATO
+       DISPLAY 'CONTATO SERA CADASTRADO COM O ID: ' WS-ID-CONTATO
+       MOVE SPACES TO WS-NM-CONTATO
+       PERFORM P305-INFORMAR-NOME UNTIL WS-NM-CONTATO NOT EQUAL SPACES
+       SET TELEFONE-VALIDO-OK TO FALSE
+       PERFORM P306-INFORMAR-TELEFONE UNTIL TELEFONE-VALIDO-OK
+       SET EMAIL-VALIDO-OK TO FALSE
+       PERFORM P307-INFORMAR-EMAIL UNTIL EMAIL-VALIDO-OK
+       DISPLAY 'O ENDERECO DO CONTATO E TECLE ENTER: '
+       ACCEPT WS-ENDERECO
+       DISPLAY 'O CODIGO DO GRUPO DO CONTATO (0 = SEM GRUPO): '
+       ACCEPT WS-CD-GRUPO
+       SET DATA-NASC-VALIDA-OK TO FALSE
+       PERFORM P309-INFORMAR-NASCIMENTO UNTIL DATA-NASC-VALIDA-OK
 
-       OPEN I-O CONTATOS
+       DISPLAY '----- CONFIRA OS DADOS DO CONTATO -----'
+       DISPLAY 'ID.......: ' WS-ID-CONTATO
+       DISPLAY 'NOME.....: ' WS-NM-CONTATO
+       DISPLAY 'TELEFONE.: ' WS-TELEFONE
+       DISPLAY 'E-MAIL...: ' WS-EMAIL
+       DISPLAY 'ENDERECO.: ' WS-ENDERECO
+       DISPLAY 'GRUPO....: ' WS-CD-GRUPO
+       DISPLAY 'NASCIMENTO: ' WS-DT-NASCIMENTO
+       DISPLAY 'TECLE <S> PARA CONFIRMAR OU <QUALQUER TECLA> PARA'
+       DISPLAY 'ABORTAR O CADASTRO'
+       ACCEPT WS-CONFIRM
 
-       IF WS-FS IQUAL 35 THEN
-          OPEN INPUT CONTATOS
-       END-IF
+       IF WS-CONFIRM EQUAL 'S' THEN
+          OPEN I-O CONTATOS
 
-       IF FS-OK THEN
-          MOVE WS-ID-CONTATO TO ID-CONTATO
-          MOVE WS-NM-CONTATO TO NM-CONTATO
+          IF WS-FS EQUAL 35 THEN
+             OPEN INPUT CONTATOS
+          END-IF
 
-          WRITE REG-CONTATOS
-             INVALID KEY
-                DISPLAY 'CONTATO JÁ CADASTRADO'
-             NOT INVALID KEY
-                DISPLAY 'CONTATO CADASTRADO COM SUCESSO'
-          END-WRITE
-       ELSE
-          DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
-          DISPLAY 'FILE STATUS: ' WS-FS
-       END-IF
+          IF FS-OK THEN
+             SET NOME-DUPLICADO TO FALSE
+             MOVE WS-NM-CONTATO TO NM-CONTATO
+             START CONTATOS KEY IS EQUAL NM-CONTATO
+                INVALID KEY
+                   CONTINUE
+                NOT INVALID KEY
+                   SET NOME-DUPLICADO TO TRUE
+             END-START
+
+             SET GRUPO-INVALIDO TO FALSE
+             IF WS-CD-GRUPO NOT EQUAL ZEROS
+                SET FS-GRP-OK TO TRUE
+                OPEN INPUT GRUPOS
+                IF FS-GRP-OK
+                   MOVE WS-CD-GRUPO TO GRP-CD-GRUPO
+                   READ GRUPOS
+                        KEY IS GRP-CD-GRUPO
+                        INVALID KEY
+                           SET GRUPO-INVALIDO TO TRUE
+                   END-READ
+                   CLOSE GRUPOS
+                ELSE
+                   SET GRUPO-INVALIDO TO TRUE
+                END-IF
+             END-IF
 
-       CLOSE CONTATOS.
+             IF NOME-DUPLICADO
+                DISPLAY 'JA EXISTE UM CONTATO CADASTRADO COM ESSE '
+                DISPLAY 'NOME'
+             ELSE
+                IF GRUPO-INVALIDO
+                   DISPLAY 'CODIGO DE GRUPO INVALIDO OU INEXISTENTE'
+                ELSE
+                   MOVE WS-ID-CONTATO TO ID-CONTATO
+                   MOVE WS-NM-CONTATO TO NM-CONTATO
+                   MOVE WS-TELEFONE   TO TELEFONE
+                   MOVE WS-EMAIL      TO EMAIL
+                   MOVE WS-ENDERECO   TO ENDERECO
+                   MOVE WS-CD-GRUPO   TO CD-GRUPO
+                   MOVE WS-DT-NASCIMENTO TO DT-NASCIMENTO
+                   SET CONTATO-ATIVO  TO TRUE
+                   ACCEPT DT-ULT-ALTERACAO FROM DATE YYYYMMDD
+                   ACCEPT US-ULT-ALTERACAO FROM ENVIRONMENT
+                          'USERNAME'
 
-       DISPLAY 
+                   WRITE REG-CONTATOS
+                      INVALID KEY
+                         DISPLAY 'CONTATO JÁ CADASTRADO'
+                      NOT INVALID KEY
+                         DISPLAY 'CONTATO CADASTRADO COM SUCESSO'
+                         CALL 'GRAVLOGTT' USING 'I' WS-ID-CONTATO
+                              WS-NM-CONTATO WS-TELEFONE WS-EMAIL
+                              WS-ENDERECO
+                   END-WRITE
+                END-IF
+             END-IF
+          ELSE
+             DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+             CALL 'FSMSGTT' USING WS-FS WS-FS-MSG
+             DISPLAY WS-FS-MSG
+          END-IF
+
+          CLOSE CONTATOS
+       ELSE
+          DISPLAY 'CADASTRO NÃO REALIZADO'
+       END-IF.
+
+       DISPLAY
        'TECLE:  '
        'QUALQUER TECLA PARA CONTINUAR, OU <F> PARA FINALIZAR.'
        ACCEPT WS-EXIT
        .
        P300-FIM.
+
+      *---------------------------------------------------------
+      * Percorre CONTATOS.DAT para descobrir o maior ID-CONTATO
+      * já cadastrado e atribui o próximo número livre ao novo
+      * contato, em vez de exigir que o operador o digite.
+      *---------------------------------------------------------
+       P290-CALCULAR-PROX-ID.
+       MOVE ZEROS TO WS-MAX-ID.
+       OPEN INPUT CONTATOS
+       IF FS-OK
+          SET EOF-OK TO FALSE
+          PERFORM P295-LER-PROX-ID UNTIL EOF-OK
+          CLOSE CONTATOS
+       END-IF
+       ADD 1 TO WS-MAX-ID GIVING WS-ID-CONTATO
+       .
+
+       P295-LER-PROX-ID.
+       READ CONTATOS NEXT RECORD
+            AT END
+               SET EOF-OK TO TRUE
+            NOT AT END
+               IF ID-CONTATO > WS-MAX-ID
+                  MOVE ID-CONTATO TO WS-MAX-ID
+               END-IF
+       END-READ
+       .
+
+       P305-INFORMAR-NOME.
+       DISPLAY 'UM NOME PARA O CONTATO E TECLE ENTER: '
+       ACCEPT WS-NM-CONTATO
+       IF WS-NM-CONTATO EQUAL SPACES
+          DISPLAY 'O NOME NAO PODE FICAR EM BRANCO'
+       END-IF
+       .
+
+      *---------------------------------------------------------
+      * Exige telefone somente com dígitos (sem espaço, traço ou
+      * parênteses), com um tamanho mínimo compatível com um
+      * número de telefone real.
+      *---------------------------------------------------------
+       P306-INFORMAR-TELEFONE.
+       DISPLAY 'O TELEFONE DO CONTATO (SOMENTE NUMEROS) E TECLE '
+       DISPLAY 'ENTER: '
+       ACCEPT WS-TELEFONE
+       MOVE ZEROS TO WS-LEN-TEL
+       INSPECT WS-TELEFONE TALLYING WS-LEN-TEL
+               FOR CHARACTERS BEFORE INITIAL SPACES
+       IF WS-LEN-TEL >= 8 AND WS-TELEFONE(1:WS-LEN-TEL) IS NUMERIC
+          SET TELEFONE-VALIDO-OK TO TRUE
+       ELSE
+          DISPLAY 'TELEFONE INVALIDO, INFORME SOMENTE NUMEROS (NO '
+          DISPLAY 'MINIMO 8 DIGITOS)'
+       END-IF
+       .
+
+      *---------------------------------------------------------
+      * Exige um e-mail com o formato NOME@DOMINIO, em que o
+      * domínio contenha um ponto com algo antes e depois dele.
+      *---------------------------------------------------------
+       P307-INFORMAR-EMAIL.
+       DISPLAY 'O E-MAIL DO CONTATO E TECLE ENTER: '
+       ACCEPT WS-EMAIL
+       PERFORM P308-VALIDAR-EMAIL
+       IF NOT EMAIL-VALIDO-OK
+          DISPLAY 'E-MAIL INVALIDO, INFORME UM ENDERECO COM @ E UM '
+          DISPLAY 'DOMINIO (EXEMPLO: NOME@DOMINIO.COM)'
+       END-IF
+       .
+
+       P308-VALIDAR-EMAIL.
+       SET EMAIL-VALIDO-OK TO FALSE
+       MOVE ZEROS TO WS-POS-ARROBA
+       INSPECT WS-EMAIL TALLYING WS-POS-ARROBA
+               FOR CHARACTERS BEFORE INITIAL '@'
+       IF WS-POS-ARROBA > 0 AND WS-POS-ARROBA < 40
+          COMPUTE WS-POS-DOMINIO = WS-POS-ARROBA + 2
+          IF WS-POS-DOMINIO <= 40
+             MOVE ZEROS TO WS-LEN-DOMINIO
+             INSPECT WS-EMAIL(WS-POS-DOMINIO:) TALLYING WS-LEN-DOMINIO
+                     FOR CHARACTERS BEFORE INITIAL SPACES
+             IF WS-LEN-DOMINIO > 0
+                MOVE ZEROS TO WS-POS-PONTO
+                INSPECT WS-EMAIL(WS-POS-DOMINIO:WS-LEN-DOMINIO)
+                        TALLYING WS-POS-PONTO
+                        FOR CHARACTERS BEFORE INITIAL '.'
+                IF WS-POS-PONTO > 0 AND
+                   WS-POS-PONTO < (WS-LEN-DOMINIO - 1)
+                   SET EMAIL-VALIDO-OK TO TRUE
+                END-IF
+             END-IF
+          END-IF
+       END-IF
+       .
+
+      *---------------------------------------------------------
+      * Exige uma data de nascimento no formato AAAAMMDD, com mês
+      * e dia dentro da faixa válida, usada pelo lembrete de
+      * aniversários (ANIVCNTT). Zero (data não informada) também
+      * é aceito, para não obrigar o preenchimento.
+      *---------------------------------------------------------
+       P309-INFORMAR-NASCIMENTO.
+       DISPLAY 'A DATA DE NASCIMENTO (AAAAMMDD, OU 0 SE NAO '
+       DISPLAY 'INFORMADA) E TECLE ENTER: '
+       ACCEPT WS-DT-NASCIMENTO
+       IF WS-DT-NASCIMENTO EQUAL ZEROS
+          SET DATA-NASC-VALIDA-OK TO TRUE
+       ELSE
+          MOVE WS-DT-NASCIMENTO(5:2) TO WS-NASC-MES
+          MOVE WS-DT-NASCIMENTO(7:2) TO WS-NASC-DIA
+          IF WS-NASC-MES >= 1 AND WS-NASC-MES <= 12
+             PERFORM P310-CALCULAR-MAX-DIA-MES
+             IF WS-NASC-DIA >= 1 AND
+                WS-NASC-DIA <= WS-NASC-MAX-DIA
+                SET DATA-NASC-VALIDA-OK TO TRUE
+             ELSE
+                DISPLAY 'DATA DE NASCIMENTO INVALIDA'
+             END-IF
+          ELSE
+             DISPLAY 'DATA DE NASCIMENTO INVALIDA'
+          END-IF
+       END-IF
+       .
+
+      *---------------------------------------------------------
+      * Determina a quantidade de dias do mês informado em
+      * WS-NASC-MES, para rejeitar dias impossíveis (30 de
+      * fevereiro, 31 de abril etc.) antes de gravar a data. Não
+      * trata o dia 29 de fevereiro em ano bissexto como especial,
+      * pela mesma razão que ANIVCNTT calcula o lembrete de
+      * aniversário ignorando o ano.
+      *---------------------------------------------------------
+       P310-CALCULAR-MAX-DIA-MES.
+       EVALUATE WS-NASC-MES
+          WHEN 4
+          WHEN 6
+          WHEN 9
+          WHEN 11
+             MOVE 30 TO WS-NASC-MAX-DIA
+          WHEN 2
+             MOVE 29 TO WS-NASC-MAX-DIA
+          WHEN OTHER
+             MOVE 31 TO WS-NASC-MAX-DIA
+       END-EVALUATE
+       .
+
        P900-FIM.
 
        GOBACK.
-       END PROGRAM MODCADTT.
+       END PROGRAM CADCONTT.
