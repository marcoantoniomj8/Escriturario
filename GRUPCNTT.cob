@@ -0,0 +1,134 @@
+      *********************************************************
+      * Autor: Marco Antônio Machado Junior.
+      * Data: 09/08/2026.
+      * Propósito: Manter o cadastro de grupos/categorias de
+      *            contatos (GRUPCNTT.DAT), usado para classificar
+      *            contatos em CADCONTT/ALTCONTT.
+      *
+      * Histórico de alterações
+      * 09/08/2026 MAMJ - Transformado em módulo, chamado a partir
+      *                   do menu principal do MENUCNTT.
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRUPCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT GRUPOS ASSIGN TO
+                'C:\cobol\GRUPCNTT.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS GRP-CD-GRUPO
+                FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD GRUPOS.
+          COPY FD_GRUPTT.
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-FS            PIC 99.
+          88 FS-OK         VALUE 0.
+       77 WS-FS-MSG        PIC X(40).
+       77 WS-EOF           PIC X.
+          88 EOF-OK        VALUE 'S' FALSE 'N'.
+       77 WS-EXIT          PIC X.
+          88 EXIT-OK       VALUE 'F' FALSE 'N'.
+       77 WS-OPCAO         PIC X.
+       77 WS-CONT          PIC 9(06) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM   PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY '***** CADASTRO DE GRUPOS DE CONTATOS *****'
+            SET EXIT-OK TO FALSE
+            PERFORM P300-PROCESSA-MENU THRU P300-FIM UNTIL EXIT-OK
+            PERFORM P900-FIM
+            .
+
+       P300-PROCESSA-MENU.
+       DISPLAY '<1> CADASTRAR GRUPO   <2> LISTAR GRUPOS'
+       DISPLAY 'ESCOLHA A SUA OPCAO:'
+       ACCEPT WS-OPCAO
+
+       EVALUATE WS-OPCAO
+          WHEN '2'
+             PERFORM P320-LISTAR-GRUPOS
+          WHEN OTHER
+             PERFORM P310-CADASTRAR-GRUPO
+       END-EVALUATE
+
+       DISPLAY 'TECLE: '
+       DISPLAY ' QUALQUER <TECLA> PARA CONTINUAR OU <F> PARA FINALIZAR'
+       ACCEPT WS-EXIT
+       .
+       P300-FIM.
+
+       P310-CADASTRAR-GRUPO.
+       SET FS-OK TO TRUE.
+
+       DISPLAY 'INFORME O CODIGO DO GRUPO:'
+       ACCEPT GRP-CD-GRUPO
+       DISPLAY 'INFORME A DESCRICAO DO GRUPO:'
+       ACCEPT GRP-NM-GRUPO
+
+       OPEN I-O GRUPOS
+       IF WS-FS EQUAL 35
+          OPEN OUTPUT GRUPOS
+          CLOSE GRUPOS
+          OPEN I-O GRUPOS
+       END-IF
+
+       IF FS-OK THEN
+          WRITE REG-GRUPO
+             INVALID KEY
+                DISPLAY 'GRUPO JA CADASTRADO'
+             NOT INVALID KEY
+                DISPLAY 'GRUPO CADASTRADO COM SUCESSO'
+          END-WRITE
+          CLOSE GRUPOS
+       ELSE
+          DISPLAY 'ERRO AO ABRIR O ARQUIVO DE GRUPOS'
+          CALL 'FSMSGTT' USING WS-FS WS-FS-MSG
+          DISPLAY WS-FS-MSG
+       END-IF
+       .
+
+       P320-LISTAR-GRUPOS.
+       SET EOF-OK TO FALSE.
+       SET FS-OK TO TRUE.
+       SET WS-CONT TO 0.
+
+       OPEN INPUT GRUPOS
+
+       IF FS-OK THEN
+          PERFORM UNTIL EOF-OK
+             READ GRUPOS NEXT RECORD
+                AT END
+                   SET EOF-OK TO TRUE
+                NOT AT END
+                   ADD 1 TO WS-CONT
+                   DISPLAY GRP-CD-GRUPO ' - ' GRP-NM-GRUPO
+             END-READ
+          END-PERFORM
+          CLOSE GRUPOS
+       ELSE
+          DISPLAY 'ERRO AO ABRIR O ARQUIVO DE GRUPOS'
+          CALL 'FSMSGTT' USING WS-FS WS-FS-MSG
+          DISPLAY WS-FS-MSG
+       END-IF
+       .
+
+       P900-FIM.
+
+       GOBACK.
+       END PROGRAM GRUPCNTT.
