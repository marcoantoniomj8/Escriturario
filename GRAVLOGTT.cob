@@ -0,0 +1,70 @@
+      *********************************************************
+      * Autor: Marco Antônio Machado Junior.
+      * Data: 09/08/2026.
+      * Propósito: Gravar uma linha no log de movimentação de
+      *            contatos (CONTLOG.DAT), com data, hora,
+      *            operação e o conteúdo do registro afetado.
+      *            Chamado por CADCONTT, ALTCONTT e DELCONTT.
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRAVLOGTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT CONTLOG ASSIGN TO
+                'C:\cobol\CONTLOG.DAT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTLOG.
+          COPY FD_LOGTT.
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-FS-LOG        PIC 99.
+          88 FS-LOG-OK     VALUE 0.
+
+       77 WS-DH-DATA       PIC 9(08).
+       77 WS-DH-HORA       PIC 9(08).
+
+       LINKAGE SECTION.
+       01 LK-OPERACAO      PIC X(01).
+       01 LK-ID-CONTATO    PIC 9(06).
+       01 LK-NM-CONTATO    PIC X(20).
+       01 LK-TELEFONE      PIC X(15).
+       01 LK-EMAIL         PIC X(40).
+       01 LK-ENDERECO      PIC X(40).
+
+       PROCEDURE DIVISION USING LK-OPERACAO LK-ID-CONTATO
+                LK-NM-CONTATO LK-TELEFONE LK-EMAIL LK-ENDERECO.
+       MAIN-PROCEDURE.
+            ACCEPT WS-DH-DATA FROM DATE YYYYMMDD
+            ACCEPT WS-DH-HORA FROM TIME
+
+            OPEN EXTEND CONTLOG
+            IF WS-FS-LOG EQUAL 35
+               OPEN OUTPUT CONTLOG
+            END-IF
+
+            IF FS-LOG-OK
+               MOVE WS-DH-DATA         TO LOG-DATA
+               MOVE WS-DH-HORA(1:6)    TO LOG-HORA
+               MOVE LK-OPERACAO   TO LOG-OPERACAO
+               MOVE LK-ID-CONTATO TO LOG-ID-CONTATO
+               MOVE LK-NM-CONTATO TO LOG-NM-CONTATO
+               MOVE LK-TELEFONE   TO LOG-TELEFONE
+               MOVE LK-EMAIL      TO LOG-EMAIL
+               MOVE LK-ENDERECO   TO LOG-ENDERECO
+               WRITE REG-LOG
+               CLOSE CONTLOG
+            END-IF
+
+            GOBACK.
+       END PROGRAM GRAVLOGTT.
